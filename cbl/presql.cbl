@@ -24,20 +24,65 @@ configuration section.
 repository.
     function all intrinsic.
 
+input-output section.
+file-control.
+    select batchListFile assign to batchListFileName
+    organization is line sequential
+    file status is batchListFileStatus.
+
+    select runLogFile assign to logFileName
+    organization is line sequential
+    file status is runLogFileStatus.
+
+    select checksumSource assign to inputSourceFileName
+    organization is line sequential
+    file status is checksumSourceFileStatus.
+
+    select stampFile assign to stampFileName
+    organization is line sequential
+    file status is stampFileStatus.
+
+    select manifestFile assign to manifestFileName
+    organization is line sequential
+    file status is manifestFileStatus.
+
 *>===============================================================================
 data division.
 *>===============================================================================
+file section.
+fd batchListFile.
+01 batchListLine               pic x(255).
 
-*>------------------------------------------------------------------------------    
+fd runLogFile.
+01 runLogLine                  pic x(255).
+
+fd checksumSource.
+01 checksumSourceLine          pic x(255).
+
+fd stampFile.
+01 stampLine                   pic x(010).
+
+fd manifestFile.
+01 manifestLine                pic x(255).
+
+*>------------------------------------------------------------------------------
 working-storage section.
-*>------------------------------------------------------------------------------    
+*>------------------------------------------------------------------------------
 01 sourceFileControls.
     03  inputSourceFileName     pic x(255)  value spaces.
     03  inputSourceFileStatus   pic x(002)  value spaces.
         88 inputSourceEof       value "10"  false "00".
         88 inputSourceNotFound  value "35"  false "00".
     03  outputSourceFileName    pic x(255)  value spaces.
-    03  outputSourceFileStatus  pic x(002)  value spaces.  
+    03  outputSourceFileStatus  pic x(002)  value spaces.
+
+01 batchControls.
+    03 batchListFileName        pic x(255)  value spaces.
+    03 batchListFileStatus      pic x(002)  value spaces.
+        88 batchListEof         value "10"  false "00".
+        88 batchListNotFound    value "35"  false "00".
+    03 runningInBatchMode       pic 9(001)  value zeros.
+        88 thisIsABatchRun      value 1     false 0.
 
 01 argumentControls.
     03 argumentCount            pic 9(003)  value zeros.
@@ -50,11 +95,37 @@ working-storage section.
         88 argumentIs-q         value "-q"  false spaces. *> Use double quotes in strings
         88 argumentIs-f         value "-f"  false spaces. *> Read and write cobol sources in fixed format (free format is default)
         88 argumentIs-v         value "-v"  false spaces. *> Verbose running mode
+        88 argumentIs-b         value "-b"  false spaces. *> Precompile every program listed in a batch list file
+        88 argumentIs-l         value "-l"  false spaces. *> Write the run log to a named file instead of stderr
+        88 argumentIs-x         value "-x"  false spaces. *> Inform an extra copybook extension to try on include commands
+        88 argumentIs-c         value "-c"  false spaces. *> Incremental mode: skip programs unchanged since their last successful run
+        88 argumentIs-n         value "-n"  false spaces. *> Dry-run: scan for errors only, write no output files
+        88 argumentIs-t         value "-t"  false spaces. *> Route intermediate files to a work directory instead of the source library
+        88 argumentIs-p         value "-p"  false spaces. *> Inform a shop-specific program to call between presqlExpand and presqlHostVariables
+        88 argumentIs-m         value "-m"  false spaces. *> Write a machine-readable build manifest record to a named file
+
+01 logControls.
+    03 runLogFileStatus         pic x(002)  value spaces.
+    03 logText                  pic x(255)  value spaces.
+    03 logNumericDisplay        pic zz9     value zeros.
 
 01  copybookControls.
-    03 copybookDirCount         pic 9(002)  comp-5 value zeros.
-    03 copybookDirMax           pic 9(002)  comp-5 value 20.
-    03 copybookDirName          pic x(255)  occurs 20.
+    03 copybookDirCount         pic 9(003)  comp-5 value zeros.
+    03 copybookDirMax           pic 9(003)  comp-5 value 100.
+    03 copybookDirName          pic x(255)  occurs 100.
+    03 copybookExtraExtCount    pic 9(002)  comp-5 value zeros.
+    03 copybookExtraExtMax      pic 9(002)  comp-5 value 10.
+    03 copybookExtraExtension   pic x(010)  occurs 10.
+
+*>------------------------------------------------------------------------------
+*> PRESQL_COPYPATH seeds copybookDirName with a shop's standard library list
+*> (colon-separated, the same shape as a PATH-style environment variable) so
+*> routine jobs don't have to repeat the same -i arguments on every run.
+*>------------------------------------------------------------------------------
+01  copyPathControls.
+    03 copyPathText             pic x(2048) value spaces.
+    03 copyPathPointer          binary-long unsigned value 1.
+    03 copyPathToken            pic x(255)  value spaces.
 
 01 runningOptions.
     03 quoteCharacter           pic x(001)  value "'".
@@ -64,42 +135,172 @@ working-storage section.
     03 runningMode              pic 9(001)  value zeros.
         88 runningModeIsQuiet   value 0     false 1.
         88 runningModeIsVerbose value 1     false 0.
+    03 logFileName              pic x(255)  value spaces.
+    03 workDirectory            pic x(255)  value spaces.
 
 01 miscellaneous.
     03 errorFlag                pic 9(001)  value zeros.
         88 itIsOkSoFar          value 0     false 1.
         88 thereWasAnError      value 1     false 0.
+    03 incrementalMode          pic 9(001)  value zeros.
+        88 incrementalModeIsOn  value 1     false 0.
+    03 dryRunMode               pic 9(001)  value zeros.
+        88 dryRunModeIsOn       value 1     false 0.
+
+01 workDirectoryControls.
+    03 sourceBaseName           pic x(255)  value spaces.
+    03 lastSlashPosition        binary-long unsigned value zeros.
+    03 slashScanIndex           binary-long unsigned value zeros.
+
+*>------------------------------------------------------------------------------
+*> Incremental mode (-c) skips a program that has not changed since the
+*> last run that completed it successfully. "Changed" is decided by a
+*> simple running checksum of the source text, kept from one run to the
+*> next in a "<program>.presql.stamp" file next to the source.
+*>------------------------------------------------------------------------------
+01 incrementalControls.
+    03 stampFileName            pic x(255)  value spaces.
+    03 stampFileStatus          pic x(002)  value spaces.
+    03 checksumSourceFileStatus pic x(002)  value spaces.
+        88 checksumSourceEof    value "10"  false "00".
+    03 sourceChecksum           pic 9(010)  value zeros.
+    03 priorChecksum            pic 9(010)  value zeros.
+    03 priorChecksumText        pic x(010)  value spaces.
+    03 checksumCharIndex        binary-short unsigned value zeros.
+    03 programIsUnchanged       pic 9(001)  value zeros.
+        88 programHasNotChanged value 1     false 0.
+
+*>------------------------------------------------------------------------------
+*> Dry-run mode (-n) still exercises the include and statement scanning in
+*> presqlExpand/presqlStatements, so a missing copybook or a malformed
+*> declare section is still caught, but the intermediate files those steps
+*> leave behind are removed again once the scan is done.
+*>------------------------------------------------------------------------------
+01 dryRunControls.
+    03 deleteFileStatus         pic 9(004)  comp-5 value zeros.
 
 01 subprograms.
-    03 presqlExpand             pic x(030)  value "presqlExpand".
+    03 presqlExpand             pic x(030)  value "presqlIncludes".
     03 presqlHostVariables      pic x(030)  value "presqlHostVariables".
+    03 presqlStatements         pic x(030)  value "presqlStatements".
+    03 presqlTranslate          pic x(030)  value "presqlTranslate".
+    03 customStepProgram        pic x(030)  value spaces.
 
 01 expandResults.
     03 expandedSourceFileName   pic x(255)  value spaces.
-    03 returnCode               pic 9(001)  value zeros.
-        88 everythingWasFine    value 0     false 1.
-        88 somethingWentWrong   value 1     false 0.
+    03 returnCode               pic 9(002)  value zeros.
+        88 everythingWasFine    value 0           false 4.
+        88 returnCodeIsWarning  value 4.
+        88 returnCodeIsRecoverable value 8.
+        88 returnCodeIsFatal    value 12.
+        88 somethingWentWrong   value 4 8 12      false 0.
+    03 copybooksExpandedCount   pic 9(005)  comp-5 value zeros.
+    03 xrefReportFileName       pic x(255)  value spaces.
 
 01 hostVariablesResults.
     03 hostVariablesFileName    pic x(255)  value spaces.
-    03 returnCode               pic 9(001)  value zeros.
-        88 everythingWasFine    value 0     false 1.
-        88 somethingWentWrong   value 1     false 0.
+    03 returnCode               pic 9(002)  value zeros.
+        88 everythingWasFine    value 0           false 4.
+        88 returnCodeIsWarning  value 4.
+        88 returnCodeIsRecoverable value 8.
+        88 returnCodeIsFatal    value 12.
+        88 somethingWentWrong   value 4 8 12      false 0.
+
+*>------------------------------------------------------------------------------
+*> Result layout for the shop-specific step informed with -p.
+*> Same shape as expandResults/statementsResults/translateResults, so a
+*> custom step is graded and logged by 21-track-step-severity exactly like
+*> the built-in pipeline steps.
+*>------------------------------------------------------------------------------
+01 customStepResults.
+    03 customStepSourceFileName pic x(255)  value spaces.
+    03 returnCode               pic 9(002)  value zeros.
+        88 everythingWasFine    value 0           false 4.
+        88 returnCodeIsWarning  value 4.
+        88 returnCodeIsRecoverable value 8.
+        88 returnCodeIsFatal    value 12.
+        88 somethingWentWrong   value 4 8 12      false 0.
+
+01 statementsResults.
+    03 statementsSourceFileName pic x(255)  value spaces.
+    03 returnCode               pic 9(002)  value zeros.
+        88 everythingWasFine    value 0           false 4.
+        88 returnCodeIsWarning  value 4.
+        88 returnCodeIsRecoverable value 8.
+        88 returnCodeIsFatal    value 12.
+        88 somethingWentWrong   value 4 8 12      false 0.
+    03 statementsExtractedCount pic 9(005)  comp-5 value zeros.
+    03 sqlStatementFileName     pic x(255)  value spaces.
+    03 sqlListingFileName       pic x(255)  value spaces.
+    03 sqlvFileName             pic x(255)  value spaces.
+
+01 translateResults.
+    03 translatedSourceFileName pic x(255)  value spaces.
+    03 returnCode               pic 9(002)  value zeros.
+        88 everythingWasFine    value 0           false 4.
+        88 returnCodeIsWarning  value 4.
+        88 returnCodeIsRecoverable value 8.
+        88 returnCodeIsFatal    value 12.
+        88 somethingWentWrong   value 4 8 12      false 0.
+
+*>------------------------------------------------------------------------------
+*> Severity tracking: the pipeline steps above now come back with
+*> a graded returnCode (0 ok, 4 warning, 8 recoverable, 12 fatal) instead of a
+*> plain yes/no. A fatal result still aborts the run and forces return-code
+*> 12; anything less than fatal is logged and the run continues, carrying the
+*> worst severity seen into the final return-code so the JCL COND-code check
+*> can tell a clean run from a run that merely warned.
+*>------------------------------------------------------------------------------
+01 severityControls.
+    03 highestSeverity          pic 9(002)  value zeros.
+    03 lastStepReturnCode       pic 9(002)  value zeros.
+    *> highestSeverity accumulates across every member of a
+    *> batch run, which is right for 0-main's final return-code but wrong
+    *> for a per-program manifest record; jobReturnCode is reset at the
+    *> top of every 2-run-the-job and tracks only the program at hand.
+    03 jobReturnCode            pic 9(002)  value zeros.
+    *> inputSourceFileName is overwritten at each pipeline stage in
+    *> 2-run-the-job to chain that stage's output into the next stage's
+    *> input, so by the time the job finishes it no longer names the
+    *> program the job was actually run against. originalSourceFileName
+    *> is captured once at the top of 2-run-the-job and used everywhere
+    *> the program name has to be reported back (the manifest and the
+    *> log messages 21-track-step-severity and 22-remove-dry-run-artifacts
+    *> write).
+    03 originalSourceFileName   pic x(255)  value spaces.
+
+*>------------------------------------------------------------------------------
+*> One machine-readable record per precompiled program (program
+*> name, copybooks expanded, sql statements extracted, final return code),
+*> written with -m so a build pipeline can track precompile results by
+*> reading a file instead of scraping console output.
+*>------------------------------------------------------------------------------
+01 manifestControls.
+    03 manifestFileName         pic x(255)  value spaces.
+    03 manifestFileStatus       pic x(002)  value spaces.
+    03 copybooksExpandedDisplay pic zzzz9   value zeros.
+    03 statementsExtractedDisplay pic zzzz9 value zeros.
+    03 jobReturnCodeDisplay     pic z9      value zeros.
 
 *>===============================================================================
 procedure division.
 *>===============================================================================
 0-main.
 
+    move zeros to highestSeverity
     perform 1-get-arguments
-    if itIsOkSoFar    
-        perform 2-run-the-job
-    end-if      
+    if itIsOkSoFar
+        if thisIsABatchRun
+            perform 15-run-the-batch
+        else
+            perform 2-run-the-job
+        end-if
+    end-if
 
     if thereWasAnError
         move 12 to return-code
     else
-        move zeros to return-code
+        move highestSeverity to return-code
     end-if
 
     stop run.
@@ -111,27 +312,51 @@ procedure division.
 
     accept argumentCount from argument-number
     if argumentCount = zeros
-        display MODULE-ID " (ERROR): No arguments found" upon stderr
+        move "(ERROR): No arguments found" to logText
+        perform 90-write-log
         set thereWasAnError to true
         exit paragraph
     end-if
 
+    perform 12-load-copypath
+    if thereWasAnError
+        exit paragraph
+    end-if
+
     perform 11-read-command-line
         varying argumentNumber from 1 by 1
-          until argumentNumber > argumentCount    
+          until argumentNumber > argumentCount
 
-    if thereWasAnError 
-        exit paragraph  
+    if thereWasAnError
+        exit paragraph
     else
+        *> A fresh, empty log file is created now so every later message
+        *> (from this program and from the subprograms it calls) can just
+        *> open it in extend mode and append a line.
+        if logFileName not = spaces
+            open output runLogFile
+            close runLogFile
+        end-if
+        if manifestFileName not = spaces
+            open output manifestFile
+            close manifestFile
+        end-if
         if runningModeIsVerbose
-            display MODULE-ID " (info): Input program.........: " trim(inputSourceFileName)
-            display MODULE-ID " (info): Output program........: " trim(outputSourceFileName)
-            display MODULE-ID " (info): Source format.........: " sourceFormat
-            display MODULE-ID " (info): Quote Character.......: " quoteCharacter
-            display MODULE-ID " (info): Copybook Directories..:" 
+            string "(info): Input program.........: " trim(inputSourceFileName) delimited by size into logText
+            perform 90-write-log
+            string "(info): Output program........: " trim(outputSourceFileName) delimited by size into logText
+            perform 90-write-log
+            string "(info): Source format.........: " sourceFormat delimited by size into logText
+            perform 90-write-log
+            string "(info): Quote Character.......: " quoteCharacter delimited by size into logText
+            perform 90-write-log
+            move "(info): Copybook Directories..:" to logText
+            perform 90-write-log
             perform varying copybookDirCount from 1 by 1 until copybookDirCount > copybookDirMax
                 if copybookDirName(copybookDirCount) not = spaces
-                    display "    (" copybookDirCount ") " trim(copybookDirName(copybookDirCount))
+                    move copybookDirCount to logNumericDisplay
+                    string "    (" trim(logNumericDisplay) ") " trim(copybookDirName(copybookDirCount)) delimited by size into logText
+                    perform 90-write-log
                 end-if
             end-perform
         end-if
@@ -154,19 +379,53 @@ procedure division.
                   move '"' to quoteCharacter        
         when "-v" set argumentIs-v  to true
                   set runningModeIsVerbose to true
+        when "-b" set argumentIs-b to true
+                  set thisIsABatchRun to true
+        when "-l" set argumentIs-l to true
+        when "-x" set argumentIs-x to true
+        when "-c" set argumentIs-c to true
+                  set incrementalModeIsOn to true
+        when "-n" set argumentIs-n to true
+                  set dryRunModeIsOn to true
+        when "-t" set argumentIs-t to true
+        when "-p" set argumentIs-p to true
+        when "-m" set argumentIs-m to true
         when other
-            if argumentIs-s        
+            if argumentIs-s
                 move argumentText to inputSourceFileName
                 set argumentIs-s to false
-            else    
+            else
                 if argumentIs-o
                     move argumentText to outputSourceFileName
                     set argumentIs-o to false
-                else    
+                else
+                    if argumentIs-b
+                        move argumentText to batchListFileName
+                        set argumentIs-b to false
+                    else
+                    if argumentIs-l
+                        move argumentText to logFileName
+                        set argumentIs-l to false
+                    else
+                    if argumentIs-x
+                        add 1 to copybookExtraExtCount
+                        if copybookExtraExtCount > copybookExtraExtMax
+                            move copybookExtraExtMax to logNumericDisplay
+                            string "(ERROR): More than " trim(logNumericDisplay) " extra copybook extensions were informed." delimited by size into logText
+                            perform 90-write-log
+                            set thereWasAnError to true
+                            exit paragraph
+                        end-if
+                        move argumentText to copybookExtraExtension(copybookExtraExtCount)
+                        *> Any additional extensions informed after -x will be added to the internal table.
+                        *> That's why there is not set to false here.
+                    else
                     if argumentIs-i
                         add 1 to copybookDirCount
                         if copybookDirCount > copybookDirMax
-                            display MODULE-ID " (ERROR): More than " copybookDirMax " copybook directories were informed." upon stderr
+                            move copybookDirMax to logNumericDisplay
+                            string "(ERROR): More than " trim(logNumericDisplay) " copybook directories were informed." delimited by size into logText
+                            perform 90-write-log
                             set thereWasAnError to true
                             exit paragraph
                         end-if
@@ -174,34 +433,400 @@ procedure division.
                         *> Any additional directories informed after -i will be added to the internal table.
                         *> That's why there is not set to false here.
                     else
-                        display MODULE-ID " (ERROR): Unexpected argument " trim(argumentText) upon stderr
+                    if argumentIs-t
+                        move argumentText to workDirectory
+                        set argumentIs-t to false
+                    else
+                    if argumentIs-p
+                        move argumentText to customStepProgram
+                        set argumentIs-p to false
+                    else
+                    if argumentIs-m
+                        move argumentText to manifestFileName
+                        set argumentIs-m to false
+                    else
+                        string "(ERROR): Unexpected argument " trim(argumentText) delimited by size into logText
+                        perform 90-write-log
                         set thereWasAnError to true
                         exit paragraph
                     end-if
+                    end-if
+                    end-if
+                    end-if
+                    end-if
+                    end-if
+                    end-if
                 end-if
             end-if
     end-evaluate.
 
-*>------------------------------------------------------------------------------    
+*>------------------------------------------------------------------------------
+*> Seeds copybookDirName from PRESQL_COPYPATH, ahead of whatever -i arguments
+*> are read afterwards by 11-read-command-line, so a shop's standard library
+*> list is always searched first and a job's own -i directories still take
+*> precedence for anything they deliberately override.
+*>------------------------------------------------------------------------------
+12-load-copypath.
+
+    display "PRESQL_COPYPATH" upon environment-name
+    accept copyPathText from environment-value
+    move function trim(copyPathText) to copyPathText
+
+    if copyPathText not = spaces
+        move 1 to copyPathPointer
+        perform until copyPathPointer > stored-char-length(copyPathText)
+            move spaces to copyPathToken
+            unstring copyPathText delimited by ":"
+                into copyPathToken
+                with pointer copyPathPointer
+            end-unstring
+            if copyPathToken not = spaces
+                add 1 to copybookDirCount
+                if copybookDirCount > copybookDirMax
+                    move copybookDirMax to logNumericDisplay
+                    string "(ERROR): More than " trim(logNumericDisplay) " copybook directories were informed." delimited by size into logText
+                    perform 90-write-log
+                    set thereWasAnError to true
+                    exit paragraph
+                end-if
+                move copyPathToken to copybookDirName(copybookDirCount)
+            end-if
+        end-perform
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Batch mode: run 2-run-the-job once for every program name listed in the
+*> batch list file informed with -b, writing a single run log for all of them.
+*>------------------------------------------------------------------------------
+15-run-the-batch.
+
+    open input batchListFile
+    if batchListNotFound
+        string "(ERROR): Batch list file " trim(batchListFileName) " not found" delimited by size into logText
+        perform 90-write-log
+        set thereWasAnError to true
+        exit paragraph
+    else
+        if batchListFileStatus not = "00"
+            string "(ERROR): Opening " trim(batchListFileName) " failed with file-status " batchListFileStatus delimited by size into logText
+            perform 90-write-log
+            set thereWasAnError to true
+            exit paragraph
+        end-if
+    end-if
+
+    read batchListFile next record at end set batchListEof to true end-read
+    perform until batchListEof
+        if batchListLine not = spaces
+            move spaces to inputSourceFileName
+            move trim(batchListLine) to inputSourceFileName
+            move spaces to outputSourceFileName
+            if runningModeIsVerbose
+                string "(info): Batch member.........: " trim(inputSourceFileName) delimited by size into logText
+                perform 90-write-log
+            end-if
+            perform 2-run-the-job
+        end-if
+        read batchListFile next record at end set batchListEof to true end-read
+    end-perform
+
+    close batchListFile.
+
+*>------------------------------------------------------------------------------
 *> The precompiling process is done by several small subprograms
-*>------------------------------------------------------------------------------    
+*>------------------------------------------------------------------------------
 2-run-the-job.
 
+    move zeros to jobReturnCode
+    move inputSourceFileName to originalSourceFileName
+    move zeros to copybooksExpandedCount in expandResults
+    move zeros to statementsExtractedCount in statementsResults
+
+    if incrementalModeIsOn
+        perform 19-check-if-unchanged
+        if programHasNotChanged
+            string "(info): " trim(inputSourceFileName) " is unchanged, skipping" delimited by size into logText
+            perform 90-write-log
+            exit paragraph
+        end-if
+    end-if
+
     *> Expand the includes inside declare section
     call presqlExpand using sourceFileControls, runningOptions, copybookControls, expandResults
-    if somethingWentWrong in expandResults
-        display MODULE-ID " (ERROR): Something went wrong when trying to expand includes" upon stderr
+    if returnCodeIsFatal in expandResults
+        move "(ERROR): Something went wrong when trying to expand includes" to logText
+        perform 90-write-log
         set thereWasAnError to true
+        move 12 to jobReturnCode
+        perform 24-write-build-manifest
         exit paragraph
     else
 
+    move returnCode in expandResults to lastStepReturnCode
+    perform 21-track-step-severity
+
     move expandedSourceFileName to inputSourceFileName
-    
+
+    *> A shop may plug its own step in here with -p, e.g. to check host
+    *> variable names against a local naming standard before statement
+    *> extraction continues. Graded and logged the same way the built-in
+    *> steps are; nothing runs here at all when -p was not informed.
+    if customStepProgram not = spaces
+        call customStepProgram using sourceFileControls, runningOptions, customStepResults
+        if returnCodeIsFatal in customStepResults
+            move "(ERROR): Something went wrong when running the custom step " to logText
+            string trim(logText) trim(customStepProgram) delimited by size into logText
+            perform 90-write-log
+            set thereWasAnError to true
+            move 12 to jobReturnCode
+            perform 24-write-build-manifest
+            exit paragraph
+        end-if
+
+        move returnCode in customStepResults to lastStepReturnCode
+        perform 21-track-step-severity
+
+        if customStepSourceFileName in customStepResults not = spaces
+            move customStepSourceFileName in customStepResults to inputSourceFileName
+        end-if
+    end-if
+
     *> Generates a table with the host variables
     call presqlHostVariables using sourceFileControls, runningOptions, hostVariablesResults
-    if somethingWentWrong in hostVariablesResults
-        display MODULE-ID " (ERROR): Something went wrong when trying to extract host variables" upon stderr
+    if returnCodeIsFatal in hostVariablesResults
+        move "(ERROR): Something went wrong when trying to extract host variables" to logText
+        perform 90-write-log
+        set thereWasAnError to true
+        move 12 to jobReturnCode
+        perform 24-write-build-manifest
+        exit paragraph
+    else
+
+    move returnCode in hostVariablesResults to lastStepReturnCode
+    perform 21-track-step-severity
+
+    *> Extracts the SQL statements from the procedure division
+    call presqlStatements using sourceFileControls, runningOptions, statementsResults
+    if returnCodeIsFatal in statementsResults
+        move "(ERROR): Something went wrong when trying to extract sql statements" to logText
+        perform 90-write-log
         set thereWasAnError to true
+        move 12 to jobReturnCode
+        perform 24-write-build-manifest
         exit paragraph
+    else
+
+    move returnCode in statementsResults to lastStepReturnCode
+    perform 21-track-step-severity
+
+    move statementsSourceFileName to inputSourceFileName
+
+    if dryRunModeIsOn
+        perform 22-remove-dry-run-artifacts
+    else
+        *> Translates each extracted statement into its executable call sequence
+        call presqlTranslate using sourceFileControls, runningOptions, translateResults
+        if returnCodeIsFatal in translateResults
+            move "(ERROR): Something went wrong when trying to translate sql statements" to logText
+            perform 90-write-log
+            set thereWasAnError to true
+            move 12 to jobReturnCode
+            perform 24-write-build-manifest
+            exit paragraph
+        end-if
+
+        move returnCode in translateResults to lastStepReturnCode
+        perform 21-track-step-severity
+
+        if incrementalModeIsOn
+            perform 20-update-the-stamp
+        end-if
+    end-if
+
+    perform 24-write-build-manifest.
+
+*>------------------------------------------------------------------------------
+*> Appends one comma-separated record to the file informed with
+*> -m, carrying everything a build pipeline would otherwise have to scrape
+*> from the console: the program name, how many copybooks got expanded, how
+*> many SQL statements got extracted, and the final return code this program
+*> finished with. Does nothing at all when -m was not informed.
+*>------------------------------------------------------------------------------
+24-write-build-manifest.
+
+    if manifestFileName not = spaces
+        move copybooksExpandedCount in expandResults to copybooksExpandedDisplay
+        move statementsExtractedCount in statementsResults to statementsExtractedDisplay
+        move jobReturnCode to jobReturnCodeDisplay
+        open extend manifestFile
+        if manifestFileStatus = "00"
+            move spaces to manifestLine
+            string
+                trim(originalSourceFileName) ","
+                trim(copybooksExpandedDisplay) ","
+                trim(statementsExtractedDisplay) ","
+                trim(jobReturnCodeDisplay)
+                delimited by size into manifestLine
+            write manifestLine
+            close manifestFile
+        else
+            string "(ERROR): Opening " trim(manifestFileName) " failed with file-status " manifestFileStatus delimited by size into logText
+            perform 90-write-log
+        end-if
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> A pipeline step that did not fail outright may still have come back with
+*> a warning or a recoverable-condition severity (4 or 8). Logs it and folds
+*> it into highestSeverity, which 0-main uses for the final return-code once
+*> the whole run (or, in batch mode, every member of it) is done.
+*>------------------------------------------------------------------------------
+21-track-step-severity.
+
+    if lastStepReturnCode > highestSeverity
+        move lastStepReturnCode to highestSeverity
+    end-if
+
+    if lastStepReturnCode > jobReturnCode
+        move lastStepReturnCode to jobReturnCode
+    end-if
+
+    if lastStepReturnCode = 4
+        string "(WARNING): " trim(originalSourceFileName) " completed with warnings" delimited by size into logText
+        perform 90-write-log
+    else
+        if lastStepReturnCode = 8
+            string "(WARNING): " trim(originalSourceFileName) " completed with a recoverable condition" delimited by size into logText
+            perform 90-write-log
+        end-if
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Dry-run mode stops the pipeline after the statement scan (no translate
+*> step, so there is nothing for it to bind against), then deletes the
+*> intermediate files the expand and statement-extraction steps left behind,
+*> leaving only the pass/fail and any diagnostics already written to the log.
+*>------------------------------------------------------------------------------
+22-remove-dry-run-artifacts.
+
+    call "CBL_DELETE_FILE" using expandedSourceFileName returning deleteFileStatus
+    call "CBL_DELETE_FILE" using statementsSourceFileName returning deleteFileStatus
+    call "CBL_DELETE_FILE" using hostVariablesFileName in hostVariablesResults returning deleteFileStatus
+    call "CBL_DELETE_FILE" using sqlStatementFileName in statementsResults returning deleteFileStatus
+    call "CBL_DELETE_FILE" using sqlListingFileName in statementsResults returning deleteFileStatus
+    call "CBL_DELETE_FILE" using sqlvFileName in statementsResults returning deleteFileStatus
+    call "CBL_DELETE_FILE" using xrefReportFileName in expandResults returning deleteFileStatus
+
+    string "(info): " trim(originalSourceFileName) " passed the dry-run syntax check" delimited by size into logText
+    perform 90-write-log.
+
+*>------------------------------------------------------------------------------
+*> Decides whether the program named in inputSourceFileName has changed
+*> since the last run that wrote its stamp file. No stamp file (first run,
+*> or a prior run that never got far enough to succeed) always counts as
+*> changed.
+*>------------------------------------------------------------------------------
+19-check-if-unchanged.
+
+    move zeros to programIsUnchanged
+    perform 191-compute-source-checksum
+
+    if workDirectory = spaces
+        string trim(inputSourceFileName) ".presql.stamp" delimited by size into stampFileName
+    else
+        perform 192-build-source-base-name
+        string trim(workDirectory) "/" trim(sourceBaseName) ".presql.stamp" delimited by size into stampFileName
+    end-if
+
+    open input stampFile
+    if stampFileStatus = "00"
+        read stampFile next record
+            at end move spaces to priorChecksumText
+            not at end move stampLine to priorChecksumText
+        end-read
+        close stampFile
+        move priorChecksumText to priorChecksum
+        if sourceChecksum = priorChecksum
+            set programHasNotChanged to true
+        end-if
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Folds every character of every line of the source program into a single
+*> running checksum, so any edit to the program (not just a line count
+*> change) is enough to mark it changed.
+*>------------------------------------------------------------------------------
+191-compute-source-checksum.
+
+    move zeros to sourceChecksum
+
+    open input checksumSource
+    if checksumSourceFileStatus = "00"
+        read checksumSource next record at end set checksumSourceEof to true end-read
+        perform until checksumSourceEof
+            perform varying checksumCharIndex from 1 by 1
+                      until checksumCharIndex > stored-char-length(trim(checksumSourceLine))
+                compute sourceChecksum =
+                    function mod((sourceChecksum * 31) +
+                                 function ord(checksumSourceLine(checksumCharIndex:1)),
+                                 9999999999)
+            end-perform
+            read checksumSource next record at end set checksumSourceEof to true end-read
+        end-perform
+        close checksumSource
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Strips the directory portion off inputSourceFileName, leaving just the
+*> program's own file name, so a -t work directory gets the stamp file
+*> without the source library's path tacked onto it.
+*>------------------------------------------------------------------------------
+192-build-source-base-name.
+
+    move zeros to lastSlashPosition
+    perform varying slashScanIndex from 1 by 1
+              until slashScanIndex > stored-char-length(trim(inputSourceFileName))
+        if inputSourceFileName(slashScanIndex:1) = "/"
+            move slashScanIndex to lastSlashPosition
+        end-if
+    end-perform
+
+    if lastSlashPosition > zeros
+        move inputSourceFileName(lastSlashPosition + 1:) to sourceBaseName
+    else
+        move inputSourceFileName to sourceBaseName
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Records the checksum just computed for this run as the new stamp, so
+*> the next run over the same program can tell whether it changed.
+*>------------------------------------------------------------------------------
+20-update-the-stamp.
+
+    move sourceChecksum to stampLine
+    open output stampFile
+    if stampFileStatus = "00"
+        write stampLine
+        close stampFile
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Writes one line to the run log named with -l, or to stderr when no log
+*> file was informed. logText must already hold the message to be written.
+*>------------------------------------------------------------------------------
+90-write-log.
+
+    if logFileName not = spaces
+        open extend runLogFile
+        if runLogFileStatus = "00"
+            move spaces to runLogLine
+            string MODULE-ID " " trim(logText) delimited by size into runLogLine
+            write runLogLine
+            close runLogFile
+        else
+            display MODULE-ID " " trim(logText) upon stderr
+        end-if
+    else
+        display MODULE-ID " " trim(logText) upon stderr
     end-if.
 
