@@ -28,6 +28,7 @@ configuration section.
 repository.
     function getWordNumber
     function getWord
+    function getWordCount
     function all intrinsic.
 
 input-output section.
@@ -40,10 +41,18 @@ file-control.
     organization is line sequential
     file status is copybookSourceFileStatus.
 
-    select outputSource assign to outputSourceFileName  
+    select outputSource assign to outputSourceFileName
     organization is line sequential
     file status is outputSourceFileStatus.
 
+    select runLogFile assign to logFileName
+    organization is line sequential
+    file status is runLogFileStatus.
+
+    select xrefReportFile assign to xrefReportFileName
+    organization is line sequential
+    file status is xrefReportFileStatus.
+
 *>===============================================================================
 data division.
 *>===============================================================================
@@ -60,7 +69,13 @@ fd outputSource.
 01 outputSourceLine.
     03 filler                   pic x(255).
 
-*>------------------------------------------------------------------------------    
+fd runLogFile.
+01 runLogLine                   pic x(255).
+
+fd xrefReportFile.
+01 xrefReportLine               pic x(255).
+
+*>------------------------------------------------------------------------------
 working-storage section.
 *>------------------------------------------------------------------------------    
 01 fileControlsThatAreNotInLinkage.
@@ -73,20 +88,224 @@ working-storage section.
     03 errorFlag                pic 9(001)  value zeros.
         88 itIsOkSoFar          value 0     false 1.
         88 thereWasAnError      value 1     false 0.
+    03 warningFlag              pic 9(001)  value zeros.
+        88 thereWasAWarning     value 1     false 0.
     03  declareSectionState     pic 9(001)  value zeros.
         88 insideDeclare        value 1     false 0.
-        88 afterDeclare         value 2     false 0.
+    03  sqlcaInjectedState      pic 9(001)  value zeros.
+        88 sqlcaAlreadyInjected value 1     false 0.
+    03  procedureDivisionState  pic 9(001)  value zeros.
+        88 reachedProcedureDivision value 1 false 0.
     03  execSqlState            pic 9(001)  value zeros.
         88 insideExecSql        value 1     false 0.
     03  lineState               pic 9(001)  value zeros.
         88 toggledToComment     value 1     false 0.
     03  copybookProcessing      pic 9(001)  value zeros.
         88 copybookWasFound     value 1     false 0.
+    03  copybookDuplicateState  pic 9(001)  value zeros.
+        88 copybookIsCircular   value 1     false 0.
+        88 copybookIsDuplicate  value 2     false 0.
+
+01 includedCopybooks.
+    03 includedCopybookCount    binary-short unsigned value zeros.
+    03 includedCopybookMax      binary-short unsigned value 200.
+    03 includedCopybookEntry    occurs 200 indexed by includedCopybookIndex.
+        05 includedCopybookName     pic x(255).
+        05 includedCopybookPath     pic x(255).
+        05 includedCopybookLevel    binary-short unsigned.
+
+01 xrefReportControls.
+    03 xrefReportFileStatus     pic x(002) value spaces.
+    03 xrefLevelDisplay         pic zz9    value zeros.
+
+*>------------------------------------------------------------------------------
+*> Tracks, one flag per slot of copybookDirName, whether that -i directory
+*> ever resolved an include, so 29-check-for-unused-directories can warn
+*> about one that never did. Kept here rather than alongside copybookControls
+*> in the linkage section, since that group's layout is shared byte-for-byte
+*> with the caller and has no room for a field the caller never passed in.
+*>------------------------------------------------------------------------------
+01 copybookDirUsageControls.
+    03 copybookDirUsed          pic 9(001)  occurs 100 value zeros.
+
+*>------------------------------------------------------------------------------
+*> Standard SQLCA layout, injected automatically into every program's declare
+*> section as soon as "begin declare section" is found, so sqlcode/sqlstate
+*> checking is consistent shop-wide instead of every program hand-copying its
+*> own ad hoc communication area. A program that also codes an explicit
+*> "exec sql include sqlca" is simply treated as a duplicate include of the
+*> copy already registered here, and skipped.
+*>------------------------------------------------------------------------------
+01 sqlcaLines.
+    03 filler pic x(080) value "       01 SQLCA.".
+    03 filler pic x(080) value "           05 SQLCAID          pic x(8)   value ""SQLCA"".".
+    03 filler pic x(080) value "           05 SQLCABC          pic s9(9)  comp-5 value +136.".
+    03 filler pic x(080) value "           05 SQLCODE          pic s9(9)  comp-5.".
+    03 filler pic x(080) value "           05 SQLERRM.".
+    03 filler pic x(080) value "               49 SQLERRML     pic s9(4)  comp-5.".
+    03 filler pic x(080) value "               49 SQLERRMC     pic x(70).".
+    03 filler pic x(080) value "           05 SQLERRP          pic x(8).".
+    03 filler pic x(080) value "           05 SQLERRD          pic s9(9)  comp-5 occurs 6.".
+    03 filler pic x(080) value "           05 SQLWARN.".
+    03 filler pic x(080) value "               10 SQLWARN0     pic x(1).".
+    03 filler pic x(080) value "               10 SQLWARN1     pic x(1).".
+    03 filler pic x(080) value "               10 SQLWARN2     pic x(1).".
+    03 filler pic x(080) value "               10 SQLWARN3     pic x(1).".
+    03 filler pic x(080) value "               10 SQLWARN4     pic x(1).".
+    03 filler pic x(080) value "               10 SQLWARN5     pic x(1).".
+    03 filler pic x(080) value "               10 SQLWARN6     pic x(1).".
+    03 filler pic x(080) value "               10 SQLWARN7     pic x(1).".
+    03 filler pic x(080) value "           05 SQLSTATE         pic x(5).".
+    03 filler pic x(080) value "               88 SQL-SUCCESS  value ""00000"".".
+    03 filler pic x(080) value "               88 SQL-NODATA   value ""02000"".".
+    03 filler pic x(080) value "               88 SQL-DUP-KEY  value ""23000"" thru ""23999"".".
+01 filler redefines sqlcaLines.
+    03 sqlcaLine                pic x(080) occurs 22 indexed by sqlcaLineIndex.
+
+*>------------------------------------------------------------------------------
+*> The runtime driver presql's generated code calls to prepare, execute,
+*> fetch, commit and roll back a statement. Each field holds the literal
+*> call target name so the generated CALLs resolve dynamically, letting the
+*> runtime library be relinked without touching any precompiled program.
+*>------------------------------------------------------------------------------
+01 odbcLines.
+    03 filler pic x(080) value "       01 OCSQL-SUBPROGRAMS.".
+    03 filler pic x(080) value "           05 OCSQL-CONNECT      pic x(8) value ""ocsql"".".
+    03 filler pic x(080) value "           05 OCSQL-DISCONNECT   pic x(8) value ""ocsqldis"".".
+    03 filler pic x(080) value "           05 OCSQL-PREPARE      pic x(8) value ""ocsqlpre"".".
+    03 filler pic x(080) value "           05 OCSQL-EXECUTE      pic x(8) value ""ocsqlexe"".".
+    03 filler pic x(080) value "           05 OCSQL-ROLLBACK     pic x(8) value ""ocsqlrbk"".".
+    03 filler pic x(080) value "           05 OCSQL-COMMIT       pic x(8) value ""ocsqlcmt"".".
+    03 filler pic x(080) value "           05 OCSQL-IMMEDIATE    pic x(8) value ""ocsqlimm"".".
+    03 filler pic x(080) value "           05 OCSQL-OPEN-CURSOR  pic x(8) value ""ocsqlocu"".".
+    03 filler pic x(080) value "           05 OCSQL-CLOSE-CURSOR pic x(8) value ""ocsqlccu"".".
+    03 filler pic x(080) value "           05 OCSQL-FETCH-CURSOR pic x(8) value ""ocsqlftc"".".
+01 filler redefines odbcLines.
+    03 odbcLine                 pic x(080) occurs 11 indexed by odbcLineIndex.
+
+*>------------------------------------------------------------------------------
+*> Standard SQLDA layout. Unlike SQLCA this is not injected into every
+*> program, only generated on the spot the first time an "exec
+*> sql include sqlda" is actually found, by 22-look-for-copybook, since
+*> only programs doing dynamic SQL need a descriptor area at all.
+*>------------------------------------------------------------------------------
+01 sqldaLines.
+    03 filler pic x(080) value "       01 SQLDA.".
+    03 filler pic x(080) value "           05 SQLDAID          pic x(8)   value ""SQLDA"".".
+    03 filler pic x(080) value "           05 SQLDABC          pic s9(9)  comp-5.".
+    03 filler pic x(080) value "           05 SQLN             pic s9(4)  comp-5.".
+    03 filler pic x(080) value "           05 SQLD             pic s9(4)  comp-5.".
+    03 filler pic x(080) value "           05 SQLVAR occurs 1 to 100 times".
+    03 filler pic x(080) value "                       depending on SQLD".
+    03 filler pic x(080) value "                       indexed by SQLDA-VAR-INDEX.".
+    03 filler pic x(080) value "               10 SQLTYPE      pic s9(4)  comp-5.".
+    03 filler pic x(080) value "               10 SQLLEN       pic s9(4)  comp-5.".
+    03 filler pic x(080) value "               10 SQLDATA      usage pointer.".
+    03 filler pic x(080) value "               10 SQLIND       usage pointer.".
+    03 filler pic x(080) value "               10 SQLNAME.".
+    03 filler pic x(080) value "                   49 SQLNAMEL pic s9(4)  comp-5.".
+    03 filler pic x(080) value "                   49 SQLNAMEC pic x(30).".
+01 filler redefines sqldaLines.
+    03 sqldaLine                pic x(080) occurs 15 indexed by sqldaLineIndex.
 
 01 miscellaneous.
     03  wordNumberOfCopybookName  binary-short unsigned value zeros.
     03  copybookExtensionIndexMax binary-short unsigned value 4.
     03  copybookName              pic x(255) value spaces.
+    03  declareSectionIncludeCount binary-short unsigned value zeros.
+    03  configuredCopybookDirCount pic 9(003) comp-5 value zeros.
+    03  inputSourceLineLower      pic x(255) value spaces.
+    03  nestedIncludeLineLower    pic x(255) value spaces.
+
+*>------------------------------------------------------------------------------
+*> Work-directory support: when -t is informed, every
+*> intermediate file this program writes is built from the source
+*> program's base name (its path stripped off) under workDirectory
+*> instead of sitting next to the source itself.
+*>------------------------------------------------------------------------------
+01 workDirectoryControls.
+    03 sourceBaseName          pic x(255) value spaces.
+    03 lastSlashPosition       binary-long unsigned value zeros.
+    03 slashScanIndex          binary-long unsigned value zeros.
+
+*>------------------------------------------------------------------------------
+*> A copybook may itself include another copybook. Since there is only one
+*> copybookSource file, each nesting level buffers its own copybook into this
+*> table before the file is closed, so the select can be reopened one level
+*> deeper. copybookName and copybookDirCount are saved/restored around the
+*> recursive lookup since 2211/2212 still need their own values afterwards.
+*>------------------------------------------------------------------------------
+01 copybookNestingControls.
+    03 copybookNestingLevel     binary-short unsigned value zeros.
+    03 copybookNestingMax       binary-short unsigned value 5.
+
+01 copybookNestingStack occurs 5 indexed by copybookNestingIndex.
+    03 copybookNameAtLevel      pic x(255) value spaces.
+    03 copybookDirCountAtLevel  pic 9(003) value zeros.
+
+*>------------------------------------------------------------------------------
+*> copybookLineIndexAtLevel, not an INDEX-NAME, drives the PERFORM VARYING
+*> over copybookLineAtLevel: 222-import-copybook-lines recurses into itself
+*> (through 223/225/221) while a level's own scan is still in progress, and
+*> a single shared INDEX-NAME would be clobbered by the inner call's use of
+*> it. Keeping one ordinary subscript per nesting level, instead, means each
+*> level's position survives any amount of recursion below it.
+*>------------------------------------------------------------------------------
+01 copybookBuffer occurs 5 indexed by copybookBufferLevel.
+    03 copybookLineCountAtLevel binary-long unsigned value zeros.
+    03 copybookLineIndexAtLevel binary-long unsigned value zeros.
+    03 copybookLineAtLevel      pic x(255) occurs 2000.
+
+*>------------------------------------------------------------------------------
+*> Support for "include copybookName replacing w1 by w2 w3 by w4 ...", modelled
+*> after COPY REPLACING. Pairs are parsed from the include line into the
+*> pending table, then handed down to the nesting level the copybook is about
+*> to be read into, since the substitution only applies to that copybook's own
+*> lines, not to anything it includes in turn.
+*>------------------------------------------------------------------------------
+01 copybookIncludeLine              pic x(255) value spaces.
+*> Lower-cased copy of copybookIncludeLine, searched for the REPLACING
+*> keyword so an include line keyed in upper or mixed case is found the
+*> same as one keyed in lower case; copybookIncludeLine itself is left
+*> alone since it is still written out to the generated source as-is.
+01 copybookIncludeLineLower         pic x(255) value spaces.
+
+01 copybookReplacingControls.
+    03 copybookReplacingPairMax     binary-short unsigned value 10.
+    03 wordNumberOfReplacing        binary-short unsigned value zeros.
+    03 wordCountOfIncludeLine       binary-short unsigned value zeros.
+    03 replacingWordIndex           binary-short unsigned value zeros.
+    03 replacingFromWord            pic x(060) value spaces.
+    03 replacingByWord               pic x(060) value spaces.
+    03 replacingToWord              pic x(060) value spaces.
+
+*>------------------------------------------------------------------------------
+*> Scratch fields for 227/228, which replace a REPLACING pair's "from" word
+*> in a copybook line one whole word at a time instead of with a single
+*> whole-line FUNCTION SUBSTITUTE call, so a "from" word that only occurs as
+*> part of a longer identifier is left alone.
+*>------------------------------------------------------------------------------
+    03 copybookReplacingScanPointer binary-long unsigned value zeros.
+    03 copybookReplacingTokenLength binary-long unsigned value zeros.
+    03 copybookReplacingLineLength  binary-long unsigned value zeros.
+    03 copybookReplacingOutLength   binary-long unsigned value zeros.
+    03 copybookReplacingScanChar    pic x(001) value spaces.
+    03 copybookReplacingToken       pic x(060) value spaces.
+    03 copybookReplacingLineBuffer  pic x(255) value spaces.
+
+01 copybookReplacingPending.
+    03 copybookReplacingPendingCount binary-short unsigned value zeros.
+    03 copybookReplacingPendingFrom pic x(060) occurs 10.
+    03 copybookReplacingPendingTo   pic x(060) occurs 10.
+
+01 copybookReplacingAtLevel occurs 5 indexed by copybookReplacingLevelIndex.
+    03 copybookReplacingCountAtLevel binary-short unsigned value zeros.
+    03 copybookReplacingFromAtLevel  pic x(060) occurs 10 indexed by copybookReplacingPairIndex.
+    03 copybookReplacingToAtLevel    pic x(060) occurs 10.
+
+01 logControls.
+    03 runLogFileStatus         pic x(002)  value spaces.
+    03 logText                  pic x(255)  value spaces.
 
 01 copybooksExtensions.
     03 filler                   pic x(004)  value ".cpy".
@@ -113,34 +332,62 @@ linkage section.
     03 runningMode              pic 9(001)  value zeros.
         88 runningModeIsQuiet   value 0     false 1.
         88 runningModeIsVerbose value 1     false 0.
+    03 logFileName              pic x(255)  value spaces.
+    03 workDirectory            pic x(255)  value spaces.
 
 01  copybookControls.
-    03 copybookDirCount         pic 9(002)  comp-5 value zeros.
-    03 copybookDirMax           pic 9(002)  comp-5 value 20.
-    03 copybookDirName          pic x(255)  occurs 20.
+    03 copybookDirCount         pic 9(003)  comp-5 value zeros.
+    03 copybookDirMax           pic 9(003)  comp-5 value 100.
+    03 copybookDirName          pic x(255)  occurs 100.
+    03 copybookExtraExtCount    pic 9(002)  comp-5 value zeros.
+    03 copybookExtraExtMax      pic 9(002)  comp-5 value 10.
+    03 copybookExtraExtension   pic x(010)  occurs 10
+                                 indexed by copybookExtraExtIndex.
 
 01 includeResults.
     03 outputSourceFileName     pic x(255)  value spaces.
-    03 returnCode               pic 9(001)  value zeros.
-        88 everythingWasFine    value 0     false 1.
-        88 somethingWentWrong   value 1     false 0.
+    03 returnCode               pic 9(002)  value zeros.
+        88 everythingWasFine    value 0           false 4.
+        88 returnCodeIsWarning  value 4.
+        88 returnCodeIsRecoverable value 8.
+        88 returnCodeIsFatal    value 12.
+        88 somethingWentWrong   value 4 8 12      false 0.
+    *> Lets the caller's build manifest report how many copybooks this run
+    *> pulled in without reaching into includeResults' own working-storage
+    *> counters.
+    03 copybooksExpandedCount   pic 9(005)  comp-5 value zeros.
+    *> Lets the caller clean up the cross-reference report on a dry run
+    *> the same way it already does for outputSourceFileName.
+    03 xrefReportFileName       pic x(255)  value spaces.
 
 *>==================================================================================================
 procedure division using sourceFileControls, runningOptions, copybookControls, includeResults. 
 *>==================================================================================================
 0-main.
 
+    move copybookDirCount to configuredCopybookDirCount
     perform 1-open-files
-    if itIsOkSoFar    
+    if itIsOkSoFar
         read inputSource next record at end set inputSourceEof to true end-read
         perform 2-search-includes until inputSourceEof
+        perform 30-check-for-unclosed-constructs
         perform 3-close-files
-    end-if      
+        if itIsOkSoFar
+            perform 26-write-xref-report
+            perform 29-check-for-unused-directories
+        end-if
+    end-if
+
+    move includedCopybookCount to copybooksExpandedCount
 
     if thereWasAnError
-        set somethingWentWrong to true
+        set returnCodeIsFatal to true
     else
-        set everythingWasFine to true
+        if thereWasAWarning
+            set returnCodeIsWarning to true
+        else
+            set everythingWasFine to true
+        end-if
     end-if
 
     goback.
@@ -152,107 +399,168 @@ procedure division using sourceFileControls, runningOptions, copybookControls, i
 
     open input inputSource
     if inputSourceNotFound
-        display MODULE-ID " (ERROR): Program " trim(inputSourceFileName) " not found" upon stderr
+        string " (ERROR): Program " trim(inputSourceFileName) " not found" delimited by size into logText
+        perform 90-write-log
         set thereWasAnError to true
         exit paragraph
     else    
         if inputSourceFileStatus not = "00"
-            display MODULE-ID " (ERROR): Opening " trim(inputSourceFileName) " failed with file-status " inputSourceFileStatus upon stderr
+            string " (ERROR): Opening " trim(inputSourceFileName) " failed with file-status " inputSourceFileStatus delimited by size into logText
+            perform 90-write-log
             set thereWasAnError to true
             exit paragraph
         else
             if runningModeIsVerbose
-                display MODULE-ID " (info): Opening " trim(inputSourceFileName) 
+                string " (info): Opening " trim(inputSourceFileName) delimited by size into logText
+                perform 90-write-log
             end-if
         end-if            
     end-if
 
-    string trim(inputSourceFileName) ".presql.step1" into outputSourceFileName  
+    if workDirectory = spaces
+        string trim(inputSourceFileName) ".presql.step1" into outputSourceFileName
+    else
+        perform 12-build-source-base-name
+        string trim(workDirectory) "/" trim(sourceBaseName) ".presql.step1" into outputSourceFileName
+    end-if
 
     open output outputSource
     if outputSourceFileStatus not = "00"
-        display MODULE-ID " (ERROR): Opening " trim(outputSourceFileName  ) " failed with file-status " outputSourceFileStatus upon stderr
+        string " (ERROR): Opening " trim(outputSourceFileName  ) " failed with file-status " outputSourceFileStatus delimited by size into logText
+        perform 90-write-log
         set thereWasAnError to true
         exit paragraph
     else
         if runningModeIsVerbose
-            display MODULE-ID " (info): Opening " trim(outputSourceFileName  )
+            string " (info): Opening " trim(outputSourceFileName  ) delimited by size into logText
+            perform 90-write-log
         end-if
     end-if.
 
-*>------------------------------------------------------------------------------    
+*>------------------------------------------------------------------------------
+*> Strips the directory portion off inputSourceFileName, leaving just the
+*> program's own file name, so a -t work directory gets the program's
+*> intermediate files without the source library's path tacked onto them.
+*>------------------------------------------------------------------------------
+12-build-source-base-name.
+
+    move zeros to lastSlashPosition
+    perform varying slashScanIndex from 1 by 1
+              until slashScanIndex > stored-char-length(trim(inputSourceFileName))
+        if inputSourceFileName(slashScanIndex:1) = "/"
+            move slashScanIndex to lastSlashPosition
+        end-if
+    end-perform
+
+    if lastSlashPosition > zeros
+        move inputSourceFileName(lastSlashPosition + 1:) to sourceBaseName
+    else
+        move inputSourceFileName to sourceBaseName
+    end-if.
+
+*>------------------------------------------------------------------------------
 *> Locates include instructions, opens the correspondent copybook (trying each
 *> diretory and each possible extension) and insert its lines into the expanded
 *> source code
-*>------------------------------------------------------------------------------    
+*>------------------------------------------------------------------------------
 2-search-includes.
 
-    *> If declare section was already processed, just copy the original line
-    if not afterDeclare
-        *> Comment lines will be ignored
-        if (sourceFormatIsFixed and inputSourceLine(7:1) not = "*") or
-           (sourceFormatIsFree and trim(inputSourceLine)(1:2) not = "*>")
-            if getWordNumber(inputSourceLine, "exec") > zeros and
-               getWordNumber(inputSourceLine, "sql") > zeros
-                set insideExecSql to true
-                perform 21-toggle-to-comment
-                set toggledToComment to true
+    move function lower-case(inputSourceLine) to inputSourceLineLower
+
+    *> A program may have more than one BEGIN/END DECLARE SECTION pair,
+    *> so this keeps watching for another one for as long as
+    *> the data division lasts, rather than stopping for good after the
+    *> first pair closes. Once the procedure division starts, any EXEC SQL
+    *> found there is a real statement for presqlStatements to extract
+    *> later, not a declare section, so this program stops looking.
+    *> Comment lines will be ignored
+    if (sourceFormatIsFixed and inputSourceLine(7:1) not = "*") or
+       (sourceFormatIsFree and trim(inputSourceLine)(1:2) not = "*>")
+        if not reachedProcedureDivision
+            if getWordNumber(inputSourceLineLower, "procedure") > zeros and
+               getWordNumber(substitute(inputSourceLineLower, ".", " "), "division") > zeros
+                set reachedProcedureDivision to true
             end-if
-            if insideExecSql
-                if getWordNumber(inputSourceLine, "begin") > zeros and
-                   getWordNumber(inputSourceLine, "declare") > zeros and
-                   getWordNumber(inputSourceLine, "section") > zeros
+        end-if
+        if reachedProcedureDivision
+            write outputSourceLine from inputSourceLine
+        else
+        if getWordNumber(inputSourceLineLower, "exec") > zeros and
+           getWordNumber(inputSourceLineLower, "sql") > zeros
+            set insideExecSql to true
+            perform 21-toggle-to-comment
+            set toggledToComment to true
+        end-if
+        if insideExecSql
+            if getWordNumber(inputSourceLineLower, "begin") > zeros and
+               getWordNumber(inputSourceLineLower, "declare") > zeros and
+               getWordNumber(inputSourceLineLower, "section") > zeros
+                if runningModeIsVerbose
+                    string " (info): Begin Declare Section was found" delimited by size into logText
+                    perform 90-write-log
+                end-if
+                set insideDeclare to true
+                move zeros to declareSectionIncludeCount
+                perform 21-toggle-to-comment
+                move "#presqlBeginDeclareSection" to outputSourceLine
+                perform 23-insert-tag-line
+                if not sqlcaAlreadyInjected
+                    move "#presqlBuiltins" to outputSourceLine
+                    perform 23-insert-tag-line
+                    perform 27-inject-sqlca
+                    perform 28-inject-odbc-subprograms
+                    move "#presqlEndBuiltins" to outputSourceLine
+                    perform 23-insert-tag-line
+                    set sqlcaAlreadyInjected to true
+                end-if
+            else
+                if getWordNumber(inputSourceLineLower, "include") > zeros
                     if runningModeIsVerbose
-                        display MODULE-ID " (info): Begin Declare Section was found"
+                        string " (info): An include was found" delimited by size into logText
+                        perform 90-write-log
                     end-if
-                    set insideDeclare to true
+                    add 1 to declareSectionIncludeCount
                     perform 21-toggle-to-comment
-                    move "#presqlBeginDeclareSection" to outputSourceLine
+                    move "#presqlIncludes" to outputSourceLine
                     perform 23-insert-tag-line
+                    perform 22-look-for-copybook
                 else
-                    if getWordNumber(inputSourceLine, "include") > zeros
+                    if getWordNumber(inputSourceLineLower, "end") > zeros and
+                       getWordNumber(inputSourceLineLower, "declare") > zeros and
+                       getWordNumber(inputSourceLineLower, "section") > zeros
                         if runningModeIsVerbose
-                            display MODULE-ID " (info): An include was found"
+                            string " (info): End Declare Section was found" delimited by size into logText
+                            perform 90-write-log
                         end-if
                         perform 21-toggle-to-comment
-                        move "#presqlIncludes" to outputSourceLine
-                        perform 23-insert-tag-line                        
-                        perform 22-look-for-copybook
-                    else
-                        if getWordNumber(inputSourceLine, "end") > zeros and
-                           getWordNumber(inputSourceLine, "declare") > zeros and
-                           getWordNumber(inputSourceLine, "section") > zeros
-                            if runningModeIsVerbose
-                                display MODULE-ID " (info): End Declare Section was found"
-                            end-if
-                            perform 21-toggle-to-comment
-                            move "#presqlEndDeclareSection" to outputSourceLine
-                            perform 23-insert-tag-line  
-                            set insideDeclare to false                                                  
-                        end-if  
+                        move "#presqlEndDeclareSection" to outputSourceLine
+                        perform 23-insert-tag-line
+                        set insideDeclare to false
+                        if declareSectionIncludeCount = zeros
+                            string " (WARNING): Declare Section has no includes" delimited by size into logText
+                            perform 90-write-log
+                            set thereWasAWarning to true
+                        end-if
                     end-if
                 end-if
-                if getWordNumber(inputSourceLine, "end-exec") > 0 or
-                   getWordNumber(inputSourceLine, "end-exec.") > 0 
-                    if runningModeIsVerbose
-                        display MODULE-ID " (info): End Exec was found"
-                    end-if
-                    perform 21-toggle-to-comment
-                    set insideExecSql to false
-                    if not insideDeclare
-                        set afterDeclare to true
-                    end-if
+            end-if
+            if getWordNumber(inputSourceLineLower, "end-exec") > 0 or
+               getWordNumber(inputSourceLineLower, "end-exec.") > 0
+                if runningModeIsVerbose
+                    string " (info): End Exec was found" delimited by size into logText
+                    perform 90-write-log
                 end-if
-            else    
-                write outputSourceLine from inputSourceLine
+                perform 21-toggle-to-comment
+                set insideExecSql to false
             end-if
         else
             write outputSourceLine from inputSourceLine
         end-if
+        end-if
     else
         write outputSourceLine from inputSourceLine
     end-if
-        
+
     read inputSource next record at end set inputSourceEof to true end-read
     set toggledToComment to false.
 
@@ -263,9 +571,9 @@ procedure division using sourceFileControls, runningOptions, copybookControls, i
 *>------------------------------------------------------------------------------    
 21-toggle-to-comment.
 
-    if not toggledToComment     
+    if not toggledToComment
         if sourceFormatIsFixed
-            move concatenate("      *", inputSourceLine(8:)) to outputSourceLine
+            move concatenate(inputSourceLine(1:6), "*", inputSourceLine(8:)) to outputSourceLine
         else
             move concatenate("*> ", inputSourceLine) to outputSourceLine
         end-if
@@ -280,38 +588,114 @@ procedure division using sourceFileControls, runningOptions, copybookControls, i
 *>------------------------------------------------------------------------------    
 22-look-for-copybook.
 
-    add 1 to getWordNumber(inputSourceLine, "include") giving wordNumberOfCopybookName
+    add 1 to getWordNumber(inputSourceLineLower, "include") giving wordNumberOfCopybookName
     move getWord(inputSourceLine, wordNumberOfCopybookName) to copybookName
+    move inputSourceLine to copybookIncludeLine
+    perform 224-parse-replacing-clause
 
     if runningModeIsVerbose
-        display MODULE-ID " (info): Copybook name is " trim(copybookName) 
+        string " (info): Copybook name is " trim(copybookName) delimited by size into logText
+        perform 90-write-log
+    end-if
+
+    perform 220-check-copybook-for-duplicates
+
+    if copybookIsCircular
+        string " (ERROR): Copybook " trim(copybookName) " includes itself (circular include)" delimited by size into logText
+        perform 90-write-log
+        set thereWasAnError to true
+        exit paragraph
+    end-if
+
+    if copybookIsDuplicate
+        if runningModeIsVerbose
+            string " (info): Copybook " trim(copybookName) " was already included; skipping duplicate" delimited by size into logText
+            perform 90-write-log
+        end-if
+        exit paragraph
+    end-if
+
+    *> SQLCA is already pre-registered by 27-inject-sqlca as soon as "begin
+    *> declare section" is seen, so an explicit "include sqlca" is always
+    *> caught above as a duplicate and never reaches here. SQLDA has no such
+    *> standing injection, since only programs doing dynamic SQL need one,
+    *> so it is generated on the spot the first time it is actually asked for.
+    *> Wrapped in the same #presqlBuiltins/#presqlEndBuiltins tag pair as
+    *> the SQLCA/ODBC-subprogram injection, since presqlHostVariables.cbl
+    *> only skips host-variable scanning between those two tags; without
+    *> them every field in the generated SQLDA layout (SQLDAID, SQLDABC,
+    *> SQLDATA and so on) would be mistaken for a user-declared host
+    *> variable.
+    if function lower-case(trim(copybookName)) = "sqlda"
+        move "#presqlBuiltins" to outputSourceLine
+        perform 23-insert-tag-line
+        perform 226-inject-sqlda
+        move "#presqlEndBuiltins" to outputSourceLine
+        perform 23-insert-tag-line
+        exit paragraph
     end-if
 
     set copybookWasFound to false
     perform 221-try-all-copybook-directories
-        varying copybookDirCount from 1 by 1 
-               until copybookDirCount > copybookDirMax 
+        varying copybookDirCount from 1 by 1
+               until copybookDirCount > copybookDirMax
                   or copybookDirName(copybookDirCount) = spaces
                   or copybookWasFound
 
     if not copybookWasFound
-        display MODULE-ID " (ERROR): Copybook " trim(copybookName) " was not found in any directory with any possible extensions"
+        string " (ERROR): Copybook " trim(copybookName) " was not found in any directory with any possible extensions" delimited by size into logText
+        perform 90-write-log
         set thereWasAnError to true
         exit paragraph
     end-if.
 
-*>------------------------------------------------------------------------------    
+*>------------------------------------------------------------------------------
+*> copybookName is circular when it is already an ancestor of the include
+*> currently being expanded, and a duplicate when it was already imported
+*> somewhere else earlier in this same program (not necessarily an ancestor).
+*>------------------------------------------------------------------------------
+220-check-copybook-for-duplicates.
+
+    set copybookIsCircular to false
+    set copybookIsDuplicate to false
+
+    perform varying copybookNestingIndex from 1 by 1
+              until copybookNestingIndex > copybookNestingLevel
+        if function lower-case(trim(copybookNameAtLevel(copybookNestingIndex))) = function lower-case(trim(copybookName))
+            set copybookIsCircular to true
+            exit perform
+        end-if
+    end-perform
+
+    if not copybookIsCircular
+        perform varying includedCopybookIndex from 1 by 1
+                  until includedCopybookIndex > includedCopybookCount
+            if function lower-case(trim(includedCopybookName(includedCopybookIndex))) = function lower-case(trim(copybookName))
+                set copybookIsDuplicate to true
+                exit perform
+            end-if
+        end-perform
+    end-if.
+
+*>------------------------------------------------------------------------------
 *> For each copybook directory informed as arguments try with all possible
 *> copybook extensions.
-*>------------------------------------------------------------------------------    
+*>------------------------------------------------------------------------------
 221-try-all-copybook-directories.
 
-    perform 2211-try-all-copybook-extensions 
-            varying copybookExtensionIndex from 1 by 1 
+    perform 2211-try-all-copybook-extensions
+            varying copybookExtensionIndex from 1 by 1
               until copybookExtensionIndex > copybookExtensionIndexMax
                  or copybookExtension(copybookExtensionIndex) = spaces
                  or copybookWasFound.
 
+    if not copybookWasFound and copybookExtraExtCount > zeros
+        perform 2212-try-all-extra-copybook-extensions
+                varying copybookExtraExtIndex from 1 by 1
+                  until copybookExtraExtIndex > copybookExtraExtCount
+                     or copybookWasFound
+    end-if.
+
 *>------------------------------------------------------------------------------    
 *> Concatenate a copybook diretory with the copybook name mentioned by the
 *> include command plus one of the possible extensions and tries to open the
@@ -326,26 +710,317 @@ procedure division using sourceFileControls, runningOptions, copybookControls, i
                      copybookExtension(copybookExtensionIndex)) to copybookSourceFileName
     
     if runningModeIsVerbose
-        display MODULE-ID " (info): Looking for copybook in " trim(copybookSourceFileName) 
+        string " (info): Looking for copybook in " trim(copybookSourceFileName) delimited by size into logText
+        perform 90-write-log
     end-if
     
     open input copybookSource
     if copybookSourceFileStatus = "00"
-        read copybookSource next record at end set copybookSourceEof to true end-read
-        perform until copybookSourceEof
-            write outputSourceLine from copybookSourceLine
-            read copybookSource next record at end set copybookSourceEof to true end-read
-        end-perform
-        close copybookSource
+        perform 222-import-copybook-lines
         set copybookWasFound to true
+        move 1 to copybookDirUsed(copybookDirCount)
         if runningModeIsVerbose
-            display MODULE-ID " (info): Copybook " trim(copybookName) " was imported"
+            string " (info): Copybook " trim(copybookName) " was imported" delimited by size into logText
+            perform 90-write-log
         end-if
     end-if.
 
-*>------------------------------------------------------------------------------    
+*>------------------------------------------------------------------------------
+*> Same as 2211, but for the extra copybook extensions informed with -x. These
+*> are only tried after the built-in extension list is exhausted.
+*>------------------------------------------------------------------------------
+2212-try-all-extra-copybook-extensions.
+
+    move concatenate(trim(copybookDirName(copybookDirCount)),
+                     "/",
+                     trim(copybookName),
+                     copybookExtraExtension(copybookExtraExtIndex)) to copybookSourceFileName
+
+    if runningModeIsVerbose
+        string " (info): Looking for copybook in " trim(copybookSourceFileName) delimited by size into logText
+        perform 90-write-log
+    end-if
+
+    open input copybookSource
+    if copybookSourceFileStatus = "00"
+        perform 222-import-copybook-lines
+        set copybookWasFound to true
+        move 1 to copybookDirUsed(copybookDirCount)
+        if runningModeIsVerbose
+            string " (info): Copybook " trim(copybookName) " was imported" delimited by size into logText
+            perform 90-write-log
+        end-if
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Reads the whole copybook just opened by 2211/2212 into a table and closes
+*> it right away, so the copybookSource select is free again. Closing before
+*> expanding lets a nested "exec sql include" found inside the copybook reopen
+*> the very same select one level deeper, instead of needing one select per
+*> nesting level.
+*>------------------------------------------------------------------------------
+222-import-copybook-lines.
+
+    add 1 to copybookNestingLevel
+    if copybookNestingLevel > copybookNestingMax
+        string " (ERROR): Copybook " trim(copybookName) " nests too many levels deep; check for a circular include" delimited by size into logText
+        perform 90-write-log
+        set thereWasAnError to true
+        close copybookSource
+        subtract 1 from copybookNestingLevel
+        exit paragraph
+    end-if
+
+    if includedCopybookCount < includedCopybookMax
+        add 1 to includedCopybookCount
+        move copybookName to includedCopybookName(includedCopybookCount)
+        move copybookSourceFileName to includedCopybookPath(includedCopybookCount)
+        move copybookNestingLevel to includedCopybookLevel(includedCopybookCount)
+    end-if
+
+    move copybookReplacingPendingCount to copybookReplacingCountAtLevel(copybookNestingLevel)
+    perform varying copybookReplacingPairIndex from 1 by 1
+              until copybookReplacingPairIndex > copybookReplacingPendingCount
+        move copybookReplacingPendingFrom(copybookReplacingPairIndex) to copybookReplacingFromAtLevel(copybookNestingLevel copybookReplacingPairIndex)
+        move copybookReplacingPendingTo(copybookReplacingPairIndex) to copybookReplacingToAtLevel(copybookNestingLevel copybookReplacingPairIndex)
+    end-perform
+    move zeros to copybookReplacingPendingCount
+
+    move zeros to copybookLineCountAtLevel(copybookNestingLevel)
+    read copybookSource next record at end set copybookSourceEof to true end-read
+    perform until copybookSourceEof
+        add 1 to copybookLineCountAtLevel(copybookNestingLevel)
+        move copybookSourceLine to copybookLineAtLevel(copybookNestingLevel copybookLineCountAtLevel(copybookNestingLevel))
+        read copybookSource next record at end set copybookSourceEof to true end-read
+    end-perform
+    move spaces to copybookSourceFileStatus
+    close copybookSource
+
+    perform 223-expand-copybook-lines
+        varying copybookLineIndexAtLevel(copybookNestingLevel) from 1 by 1
+          until copybookLineIndexAtLevel(copybookNestingLevel) > copybookLineCountAtLevel(copybookNestingLevel)
+
+    subtract 1 from copybookNestingLevel.
+
+*>------------------------------------------------------------------------------
+*> Copies one buffered copybook line to the expanded source, unless the line
+*> is itself an "exec sql include" directive, in which case the nested
+*> copybook is located and expanded recursively in its place.
+*>------------------------------------------------------------------------------
+223-expand-copybook-lines.
+
+    move function lower-case(copybookLineAtLevel(copybookNestingLevel copybookLineIndexAtLevel(copybookNestingLevel))) to nestedIncludeLineLower
+
+    if getWordNumber(nestedIncludeLineLower, "exec") > zeros and
+       getWordNumber(nestedIncludeLineLower, "sql") > zeros and
+       getWordNumber(nestedIncludeLineLower, "include") > zeros
+        if runningModeIsVerbose
+            string " (info): A nested include was found inside copybook " trim(copybookName) delimited by size into logText
+            perform 90-write-log
+        end-if
+
+        move copybookName to copybookNameAtLevel(copybookNestingLevel)
+        move copybookDirCount to copybookDirCountAtLevel(copybookNestingLevel)
+
+        add 1 to getWordNumber(nestedIncludeLineLower, "include") giving wordNumberOfCopybookName
+        move getWord(copybookLineAtLevel(copybookNestingLevel copybookLineIndexAtLevel(copybookNestingLevel)), wordNumberOfCopybookName) to copybookName
+        move copybookLineAtLevel(copybookNestingLevel copybookLineIndexAtLevel(copybookNestingLevel)) to copybookIncludeLine
+        perform 224-parse-replacing-clause
+        perform 220-check-copybook-for-duplicates
+
+        if copybookIsCircular
+            string " (ERROR): Copybook " trim(copybookName) " includes itself (circular include)" delimited by size into logText
+            perform 90-write-log
+            set thereWasAnError to true
+        else
+            if copybookIsDuplicate
+                if runningModeIsVerbose
+                    string " (info): Copybook " trim(copybookName) " was already included; skipping duplicate" delimited by size into logText
+                    perform 90-write-log
+                end-if
+            else
+                perform 225-search-and-import-nested-copybook
+            end-if
+        end-if
+
+        move copybookNameAtLevel(copybookNestingLevel) to copybookName
+        move copybookDirCountAtLevel(copybookNestingLevel) to copybookDirCount
+    else
+        move copybookLineAtLevel(copybookNestingLevel copybookLineIndexAtLevel(copybookNestingLevel)) to copybookIncludeLine
+        if copybookReplacingCountAtLevel(copybookNestingLevel) > zeros
+            perform 227-apply-replacing-pairs-to-line
+        end-if
+        write outputSourceLine from copybookIncludeLine
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Applies every REPLACING pair pending for this nesting level to one
+*> copybook line, character by character, so only a whole word matching a
+*> "from" token is replaced; a "from" token that only occurs as part of a
+*> longer identifier is left untouched, and every character that is not
+*> part of a replaced token, including the line's own spacing, comes
+*> through unchanged.
+*>------------------------------------------------------------------------------
+227-apply-replacing-pairs-to-line.
+
+    perform varying copybookReplacingPairIndex from 1 by 1
+              until copybookReplacingPairIndex > copybookReplacingCountAtLevel(copybookNestingLevel)
+
+        move zeros to copybookReplacingOutLength
+        move zeros to copybookReplacingTokenLength
+        move spaces to copybookReplacingLineBuffer
+        move stored-char-length(copybookIncludeLine) to copybookReplacingLineLength
+
+        perform varying copybookReplacingScanPointer from 1 by 1
+                  until copybookReplacingScanPointer > copybookReplacingLineLength
+            move copybookIncludeLine(copybookReplacingScanPointer:1) to copybookReplacingScanChar
+            if (copybookReplacingScanChar >= "A" and copybookReplacingScanChar <= "Z") or
+               (copybookReplacingScanChar >= "a" and copybookReplacingScanChar <= "z") or
+               (copybookReplacingScanChar >= "0" and copybookReplacingScanChar <= "9") or
+               copybookReplacingScanChar = "-"
+                add 1 to copybookReplacingTokenLength
+                move copybookReplacingScanChar to copybookReplacingToken(copybookReplacingTokenLength:1)
+            else
+                if copybookReplacingTokenLength > zeros
+                    perform 228-flush-replacing-token
+                end-if
+                if copybookReplacingOutLength < 255
+                    add 1 to copybookReplacingOutLength
+                    move copybookReplacingScanChar to copybookReplacingLineBuffer(copybookReplacingOutLength:1)
+                else
+                    move " (WARNING): A REPLACING substitution made a copybook line longer than 255 characters; the line was truncated" to logText
+                    perform 90-write-log
+                    move copybookReplacingLineLength to copybookReplacingScanPointer
+                end-if
+            end-if
+        end-perform
+
+        if copybookReplacingTokenLength > zeros
+            perform 228-flush-replacing-token
+        end-if
+
+        move copybookReplacingLineBuffer to copybookIncludeLine
+    end-perform.
+
+*>------------------------------------------------------------------------------
+*> Appends the token just scanned by 227 to the line it is rebuilding,
+*> substituting the current REPLACING pair's "to" word when the token is a
+*> whole-word, case-insensitive match for its "from" word.
+*>------------------------------------------------------------------------------
+228-flush-replacing-token.
+
+    if function lower-case(copybookReplacingToken(1:copybookReplacingTokenLength)) =
+       function lower-case(trim(copybookReplacingFromAtLevel(copybookNestingLevel copybookReplacingPairIndex)))
+        move trim(copybookReplacingToAtLevel(copybookNestingLevel copybookReplacingPairIndex)) to copybookReplacingToken
+        move stored-char-length(trim(copybookReplacingToAtLevel(copybookNestingLevel copybookReplacingPairIndex))) to copybookReplacingTokenLength
+    end-if
+
+    *> A "to" word longer than the "from" word it replaced can push this
+    *> token past copybookReplacingLineBuffer's 255-character width, so the
+    *> token is clipped to whatever room is actually left in the buffer
+    *> before it is moved in, the same way 22-save-the-statement in
+    *> presqlStatements.cbl guards its own fixed-width record limit.
+    if copybookReplacingOutLength + copybookReplacingTokenLength > 255
+        move " (WARNING): A REPLACING substitution made a copybook line longer than 255 characters; the line was truncated" to logText
+        perform 90-write-log
+        compute copybookReplacingTokenLength = 255 - copybookReplacingOutLength
+        if copybookReplacingTokenLength < zeros
+            move zeros to copybookReplacingTokenLength
+        end-if
+    end-if
+
+    if copybookReplacingTokenLength > zeros
+        move copybookReplacingToken(1:copybookReplacingTokenLength) to copybookReplacingLineBuffer(copybookReplacingOutLength + 1:copybookReplacingTokenLength)
+        add copybookReplacingTokenLength to copybookReplacingOutLength
+    end-if
+    move zeros to copybookReplacingTokenLength
+    move spaces to copybookReplacingToken.
+
+*>------------------------------------------------------------------------------
+*> Actually locates and imports a nested copybook once 223 has determined the
+*> include is neither circular nor a duplicate.
+*>------------------------------------------------------------------------------
+225-search-and-import-nested-copybook.
+
+        set copybookWasFound to false
+        perform 221-try-all-copybook-directories
+            varying copybookDirCount from 1 by 1
+                   until copybookDirCount > copybookDirMax
+                      or copybookDirName(copybookDirCount) = spaces
+                      or copybookWasFound
+
+        if not copybookWasFound
+            string " (ERROR): Copybook " trim(copybookName) " was not found in any directory with any possible extensions" delimited by size into logText
+            perform 90-write-log
+            set thereWasAnError to true
+        end-if.
+
+*>------------------------------------------------------------------------------
+*> Parses "replacing w1 by w2 w3 by w4 ..." off an include directive (either
+*> the top-level exec sql include, or a nested one found inside a copybook)
+*> into the pending table. 222-import-copybook-lines then hands the pending
+*> pairs down to the nesting level the copybook is about to be read into.
+*>------------------------------------------------------------------------------
+*>------------------------------------------------------------------------------
+*> Writes the standard SQLDA layout in place of searching for a copybook
+*> file named SQLDA on disk, and registers it the same way
+*> 222-import-copybook-lines would, so a later duplicate or circular
+*> "include sqlda" is still caught correctly.
+*>------------------------------------------------------------------------------
+226-inject-sqlda.
+
+    perform varying sqldaLineIndex from 1 by 1
+              until sqldaLineIndex > 15
+        move sqldaLine(sqldaLineIndex) to outputSourceLine
+        write outputSourceLine
+    end-perform
+
+    if runningModeIsVerbose
+        string " (info): SQLDA was injected" delimited by size into logText
+        perform 90-write-log
+    end-if
+
+    if includedCopybookCount < includedCopybookMax
+        add 1 to includedCopybookCount
+        move copybookName to includedCopybookName(includedCopybookCount)
+        move "(auto-generated)" to includedCopybookPath(includedCopybookCount)
+        compute includedCopybookLevel(includedCopybookCount) = copybookNestingLevel + 1
+    end-if.
+
+224-parse-replacing-clause.
+
+    move zeros to copybookReplacingPendingCount
+    move function lower-case(copybookIncludeLine) to copybookIncludeLineLower
+    move getWordNumber(copybookIncludeLineLower, "replacing") to wordNumberOfReplacing
+
+    if wordNumberOfReplacing > zeros
+        move getWordCount(copybookIncludeLine) to wordCountOfIncludeLine
+        move wordNumberOfReplacing to replacingWordIndex
+        add 1 to replacingWordIndex
+
+        perform until replacingWordIndex > wordCountOfIncludeLine
+                   or copybookReplacingPendingCount >= copybookReplacingPairMax
+            move getWord(copybookIncludeLine, replacingWordIndex) to replacingFromWord
+            if function lower-case(trim(replacingFromWord)) = "end-exec" or
+               function lower-case(trim(replacingFromWord)) = "end-exec."
+                move wordCountOfIncludeLine to replacingWordIndex
+                add 1 to replacingWordIndex
+            else
+                add 1 to replacingWordIndex
+                move getWord(copybookIncludeLine, replacingWordIndex) to replacingByWord
+                add 1 to replacingWordIndex
+                move getWord(copybookIncludeLine, replacingWordIndex) to replacingToWord
+                add 1 to replacingWordIndex
+                add 1 to copybookReplacingPendingCount
+                move replacingFromWord to copybookReplacingPendingFrom(copybookReplacingPendingCount)
+                move replacingToWord to copybookReplacingPendingTo(copybookReplacingPendingCount)
+            end-if
+        end-perform
+    end-if.
+
+*>------------------------------------------------------------------------------
 *> Theses tags will facilitate the work of the next programs
-*>------------------------------------------------------------------------------    
+*>------------------------------------------------------------------------------
 23-insert-tag-line.
 
     if sourceFormatIsFixed
@@ -363,12 +1038,152 @@ procedure division using sourceFileControls, runningOptions, copybookControls, i
 
     close inputSource 
     if runningModeIsVerbose
-        display MODULE-ID " (info): Closing " trim(inputSourceFileName)
+        string " (info): Closing " trim(inputSourceFileName) delimited by size into logText
+        perform 90-write-log
     end-if
 
     close outputSource
     if runningModeIsVerbose
-        display MODULE-ID " (info): Closing " trim(outputSourceFileName  )
+        string " (info): Closing " trim(outputSourceFileName  ) delimited by size into logText
+        perform 90-write-log
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Writes one line per copybook imported into this program (name, directory
+*> it was found in, and nesting level) to a cross-reference report. Nothing
+*> is written when the program did not include any copybook.
+*>------------------------------------------------------------------------------
+26-write-xref-report.
+
+    if includedCopybookCount > zeros
+        move substitute(outputSourceFileName, ".presql.step1", ".presql.xref") to xrefReportFileName
+
+        open output xrefReportFile
+        if xrefReportFileStatus not = "00"
+            string " (ERROR): Opening " trim(xrefReportFileName) " failed with file-status " xrefReportFileStatus delimited by size into logText
+            perform 90-write-log
+            set thereWasAnError to true
+            exit paragraph
+        end-if
+
+        move "Copybook cross-reference for " to xrefReportLine
+        string trim(xrefReportLine) trim(inputSourceFileName) delimited by size into xrefReportLine
+        write xrefReportLine
+
+        perform varying includedCopybookIndex from 1 by 1
+                  until includedCopybookIndex > includedCopybookCount
+            move includedCopybookLevel(includedCopybookIndex) to xrefLevelDisplay
+            move spaces to xrefReportLine
+            string trim(includedCopybookName(includedCopybookIndex)) " (level " trim(xrefLevelDisplay) "): " trim(includedCopybookPath(includedCopybookIndex)) delimited by size into xrefReportLine
+            write xrefReportLine
+        end-perform
+
+        close xrefReportFile
+        if runningModeIsVerbose
+            string " (info): Wrote copybook cross-reference to " trim(xrefReportFileName) delimited by size into logText
+            perform 90-write-log
+        end-if
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Writes the standard SQLCA layout right after "begin declare section" so
+*> every precompiled program gets one, then registers SQLCA as already
+*> included (as if it were level 1) so an explicit "exec sql include sqlca"
+*> later in the same declare section is simply skipped as a duplicate.
+*>------------------------------------------------------------------------------
+27-inject-sqlca.
+
+    perform varying sqlcaLineIndex from 1 by 1
+              until sqlcaLineIndex > 22
+        move sqlcaLine(sqlcaLineIndex) to outputSourceLine
+        write outputSourceLine
+    end-perform
+
+    if runningModeIsVerbose
+        string " (info): SQLCA was injected" delimited by size into logText
+        perform 90-write-log
+    end-if
+
+    if includedCopybookCount < includedCopybookMax
+        add 1 to includedCopybookCount
+        move "SQLCA" to includedCopybookName(includedCopybookCount)
+        move "(auto-generated)" to includedCopybookPath(includedCopybookCount)
+        move 1 to includedCopybookLevel(includedCopybookCount)
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Writes the ODBC-runtime call-target table right after SQLCA so every
+*> precompiled program can CALL ocsqlpre/ocsqlexe/ocsqlocu/ocsqlftc/
+*> ocsqlccu (and has ocsql/ocsqldis/ocsqlrbk/ocsqlcmt/ocsqlimm available)
+*> without hand-declaring them.
+*>------------------------------------------------------------------------------
+28-inject-odbc-subprograms.
+
+    perform varying odbcLineIndex from 1 by 1
+              until odbcLineIndex > 11
+        move odbcLine(odbcLineIndex) to outputSourceLine
+        write outputSourceLine
+    end-perform
+
+    if runningModeIsVerbose
+        string " (info): ODBC runtime call targets were injected" delimited by size into logText
+        perform 90-write-log
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> A missing END-EXEC or END DECLARE SECTION leaves insideExecSql/insideDeclare
+*> still set once the whole program has been read. Left unchecked, the
+*> program "precompiles" cleanly with everything from that point on silently
+*> toggled to a comment, and the real problem only shows up several steps
+*> later when the generated COBOL fails to compile. Caught here instead, with
+*> a message that names which construct was left open.
+*>------------------------------------------------------------------------------
+30-check-for-unclosed-constructs.
+
+    if insideDeclare
+        string " (ERROR): Program " trim(inputSourceFileName) " has a BEGIN DECLARE SECTION with no matching END DECLARE SECTION" delimited by size into logText
+        perform 90-write-log
+        set thereWasAnError to true
+    else
+        if insideExecSql
+            string " (ERROR): Program " trim(inputSourceFileName) " has an EXEC SQL block with no matching END-EXEC" delimited by size into logText
+            perform 90-write-log
+            set thereWasAnError to true
+        end-if
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> A -i directory that never resolved a single include is usually a stale
+*> entry in the JCL/script that calls presql, so it is worth a warning
+*> instead of passing silently every run.
+*>------------------------------------------------------------------------------
+29-check-for-unused-directories.
+
+    perform varying copybookDirCount from 1 by 1
+              until copybookDirCount > configuredCopybookDirCount
+        if copybookDirUsed(copybookDirCount) = zeros
+            string " (WARNING): Copybook directory " trim(copybookDirName(copybookDirCount)) " was never used" delimited by size into logText
+            perform 90-write-log
+            set thereWasAWarning to true
+        end-if
+    end-perform.
+
+*>------------------------------------------------------------------------------
+*> Writes one line to the run log named with -l, or to stderr when no log
+*> file was informed. logText must already hold the message to be written.
+*>------------------------------------------------------------------------------
+90-write-log.
+
+    if logFileName not = spaces
+        open extend runLogFile
+        if runLogFileStatus = "00"
+            move spaces to runLogLine
+            string MODULE-ID " " trim(logText) delimited by size into runLogLine
+            write runLogLine
+            close runLogFile
+        else
+            display MODULE-ID " " trim(logText) upon stderr
+        end-if
+    else
+        display MODULE-ID " " trim(logText) upon stderr
     end-if.
-            
-   
\ No newline at end of file
