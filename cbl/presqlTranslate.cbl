@@ -0,0 +1,963 @@
+*>===============================================================================
+identification division.
+*>===============================================================================
+program-id. presqlTranslate.
+*>-------------------------------------------------------------------------------
+*> GnuCOBOL SQL pre-compiler
+*> Copyright (c) 2021 Paulo Andre Dias (pauloandredias@me.com)
+*>
+*> This program is part of the "presql" pre-compiler and is responsible for
+*> turning each extracted EXEC SQL statement into the executable COBOL that
+*> binds its host variables and drives the runtime database call sequence,
+*> replacing the "#presqlStatement" tag 2-search-statements left behind.
+*>
+*>  This program is free software; you can redistribute it and/or modify
+*>  it under the terms of the GNU General Public License as published by
+*>  the Free Software Foundation; either version 2, or (at your option)
+*>  any later version.
+*>
+*>  This program is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+*>  GNU General Public License for more details.
+*>-------------------------------------------------------------------------------
+
+*>===============================================================================
+environment division.
+*>===============================================================================
+configuration section.
+repository.
+    function getWord
+    function getWordCount
+    function getWordNumber
+    function all intrinsic.
+
+input-output section.
+file-control.
+    select inputSource assign to inputSourceFileName
+    organization is line sequential
+    file status is inputSourceFileStatus.
+
+    select outputSource assign to outputSourceFileName
+    organization is line sequential
+    file status is outputSourceFileStatus.
+
+    *> Reads the one relative file presqlStatements wrote all
+    *> of this program's statements into, going straight to the record for
+    *> a given statement number by its relative key instead of opening a
+    *> separate tiny line-sequential file per statement.
+    select statementSource assign to statementSourceFileName
+    organization is relative
+    access mode is random
+    relative key is statementRelativeKey
+    file status is statementSourceFileStatus.
+
+    select runLogFile assign to logFileName
+    organization is line sequential
+    file status is runLogFileStatus.
+
+*>===============================================================================
+data division.
+*>===============================================================================
+file section.
+fd inputSource.
+01 inputSourceLine.
+    03 filler                   pic x(255).
+
+fd outputSource.
+01 outputSourceLine.
+    03 filler                   pic x(255).
+
+fd statementSource.
+01 statementSourceRecord        pic x(4000).
+
+fd runLogFile.
+01 runLogLine                   pic x(255).
+
+*>------------------------------------------------------------------------------
+working-storage section.
+*>------------------------------------------------------------------------------
+01 flags.
+    03 errorFlag                pic 9(001)  value zeros.
+        88 itIsOkSoFar          value 0     false 1.
+        88 thereWasAnError      value 1     false 0.
+    03  statementKind           pic 9(001)  value zeros.
+        88 statementIsSelectInto    value 1 false 0.
+        88 statementIsDeclareCursor value 2 false 0.
+        88 statementIsOpenCursor    value 3 false 0.
+        88 statementIsFetchCursor   value 4 false 0.
+        88 statementIsCloseCursor   value 5 false 0.
+        88 statementIsUpdate        value 6 false 0.
+        88 statementIsInsert        value 7 false 0.
+        88 statementIsDelete        value 8 false 0.
+        88 statementIsWhenever      value 9 false 0.
+
+01 miscellaneous.
+    03 outputSourceFileStatus   pic x(002) value spaces.
+    03 wordNumberOfTag          binary-short unsigned value zeros.
+    03 statementNumberWord      pic x(003) value spaces.
+
+01 statementControls.
+    03 statementSourceFileName  pic x(255) value spaces.
+    03 statementSourceFileStatus pic x(002) value spaces.
+        88 statementSourceEof   value "10".
+    03 statementRelativeKey     pic 9(003) value zeros.
+    03 statementText            pic x(65535) value spaces.
+    *> Lower-cased copy of statementText used for finding keyword positions,
+    *> so a statement keyed in upper or mixed case is recognized the same
+    *> as one keyed in lower case; statementText itself is left alone so
+    *> the original casing of identifiers and literals is never disturbed.
+    03 statementTextLower       pic x(65535) value spaces.
+
+01 translationControls.
+    03 sqlWordCount             binary-short unsigned value zeros.
+    03 sqlWordIndex             binary-short unsigned value zeros.
+    03 intoWordNumber           binary-short unsigned value zeros.
+    03 fromWordNumber           binary-short unsigned value zeros.
+    03 boundStatementText       pic x(65535) value spaces.
+    03 hostVarWord              pic x(255) value spaces.
+    03 hostVarName               pic x(060) value spaces.
+    *> hostVarWord is the whole word the statement scan landed on (e.g.
+    *> ":b)," or ":b)"), which carries whatever SQL punctuation happens to
+    *> sit right after the name since words are only split on spaces.
+    *> hostVarName is read out of it character by character, stopping at
+    *> the first character that is not a letter, digit or hyphen, the same
+    *> way presqlStatements.cbl's 213-check-host-variable does; hostVarToken
+    *> is then just ":" and the name, so 341-replace-first-occurrence only
+    *> ever splices out the host-variable reference itself and leaves any
+    *> trailing comma or closing parenthesis in place, untouched, in
+    *> boundStatementText.
+    03 hostVarNameLength        binary-short unsigned value zeros.
+    03 hostVarScanPointer       binary-short unsigned value zeros.
+    03 hostVarScanChar          pic x(001) value spaces.
+    03 hostVarToken             pic x(061) value spaces.
+    03 hostVarBindCount         binary-short unsigned value zeros.
+    03 hostVarBindCountDisplay  pic zz9    value zeros.
+    03 hostVarBindIndexDisplay  pic zz9    value zeros.
+    03 cursorNameWord           pic x(030) value spaces.
+    03 cursorWordNumber         binary-short unsigned value zeros.
+    *> Scratch fields for 341-replace-first-occurrence, which splices a
+    *> single ":hostvar" token out of boundStatementText by position rather
+    *> than with a whole-text FUNCTION SUBSTITUTE, so a host variable
+    *> referenced more than once in the same statement gets one "?" and one
+    *> SQL-ADDR bind per occurrence instead of all of them collapsing into
+    *> the first call.
+    03 hostVarReplaceWith       pic x(010) value spaces.
+    03 hostVarReplacePointer    binary-long unsigned value zeros.
+    03 hostVarBeforeText        pic x(65535) value spaces.
+    03 hostVarBeforeLength      binary-long unsigned value zeros.
+    03 boundStatementTextScratch pic x(65535) value spaces.
+    *> Word-number bounds of the statement's EXEC SQL/END-EXEC wrapper,
+    *> found once in 221-strip-exec-sql-wrapper and also reused by
+    *> 34-translate-select-into to splice the INTO host-variable list back
+    *> out of the final SQL text.
+    03 statementFirstWordNumber binary-short unsigned value zeros.
+    03 statementLastWordNumber  binary-short unsigned value zeros.
+
+01 cursorControls.
+    03 cursorCount              binary-short unsigned value zeros.
+    03 cursorMax                binary-short unsigned value 20.
+    03 cursorEntry occurs 20 indexed by cursorIndex.
+        05 cursorName            pic x(030) value spaces.
+        05 cursorSelectText      pic x(65535) value spaces.
+
+*>------------------------------------------------------------------------------
+*> Remembers the most recent "exec sql whenever sqlerror/not found" action
+*> seen so far, so every translated statement after it can carry the
+*> matching sqlcode check. Defaults to CONTINUE (no check emitted), the
+*> same default a real precompiler assumes until a WHENEVER is seen.
+*>------------------------------------------------------------------------------
+01 wheneverControls.
+    03 wheneverSqlErrorAction   pic x(001) value "C".
+        88 wheneverSqlErrorIsGoto value "G" false "C".
+    03 wheneverSqlErrorLabel    pic x(030) value spaces.
+    03 wheneverNotFoundAction   pic x(001) value "C".
+        88 wheneverNotFoundIsGoto value "G" false "C".
+    03 wheneverNotFoundLabel    pic x(030) value spaces.
+    03 wheneverGoWordNumber     binary-short unsigned value zeros.
+    03 wheneverConditionWordNumber binary-short unsigned value zeros.
+    03 wheneverConditionWord    pic x(030) value spaces.
+
+01 logControls.
+    03 runLogFileStatus         pic x(002)  value spaces.
+    03 logText                  pic x(255)  value spaces.
+
+*>------------------------------------------------------------------------------
+linkage section.
+*>------------------------------------------------------------------------------
+01 sourceFileControls.
+    03  inputSourceFileName     pic x(255)  value spaces.
+    03  inputSourceFileStatus   pic x(002)  value spaces.
+        88 inputSourceEof       value "10"  false "00".
+        88 inputSourceNotFound  value "35"  false "00".
+
+01 runningOptions.
+    03 quoteCharacter           pic x(001)  value "'".
+    03 sourceFormat             pic 9(001)  value zeros.
+        88 sourceFormatIsFree   value 0     false 1.
+        88 sourceFormatIsFixed  value 1     false 0.
+    03 runningMode              pic 9(001)  value zeros.
+        88 runningModeIsQuiet   value 0     false 1.
+        88 runningModeIsVerbose value 1     false 0.
+    03 logFileName              pic x(255)  value spaces.
+    03 workDirectory            pic x(255)  value spaces.
+
+01 thisProgramResults.
+    03 outputSourceFileName     pic x(255)  value spaces.
+    03 returnCode               pic 9(002)  value zeros.
+        88 everythingWasFine    value 0           false 4.
+        88 returnCodeIsWarning  value 4.
+        88 returnCodeIsRecoverable value 8.
+        88 returnCodeIsFatal    value 12.
+        88 somethingWentWrong   value 4 8 12      false 0.
+
+*>==================================================================================================
+procedure division using sourceFileControls, runningOptions, thisProgramResults.
+*>==================================================================================================
+0-main.
+
+    perform 1-open-files
+    if itIsOkSoFar
+        read inputSource next record at end set inputSourceEof to true end-read
+        perform 2-translate-statements until inputSourceEof or thereWasAnError
+        perform 3-close-files
+    end-if
+
+    if thereWasAnError
+        set returnCodeIsFatal to true
+    else
+        if returnCode = zeros
+            set everythingWasFine to true
+        end-if
+    end-if
+
+    goback.
+
+*>------------------------------------------------------------------------------
+*> Open input and output source programs
+*>------------------------------------------------------------------------------
+1-open-files.
+
+    open input inputSource
+    if inputSourceNotFound
+        string " (ERROR): Program " trim(inputSourceFileName) " not found" delimited by size into logText
+        perform 90-write-log
+        set thereWasAnError to true
+        exit paragraph
+    else
+        if inputSourceFileStatus not = "00"
+            string " (ERROR): Opening " trim(inputSourceFileName) " failed with file-status " inputSourceFileStatus delimited by size into logText
+            perform 90-write-log
+            set thereWasAnError to true
+            exit paragraph
+        else
+            if runningModeIsVerbose
+                string " (info): Opening " trim(inputSourceFileName) delimited by size into logText
+                perform 90-write-log
+            end-if
+        end-if
+    end-if
+
+    move substitute(inputSourceFileName, ".presql.step2", ".presql.step3") to outputSourceFileName
+
+    open output outputSource
+    if outputSourceFileStatus not = "00"
+        string " (ERROR): Opening " trim(outputSourceFileName) " failed with file-status " outputSourceFileStatus delimited by size into logText
+        perform 90-write-log
+        set thereWasAnError to true
+        exit paragraph
+    else
+        if runningModeIsVerbose
+            string " (info): Opening " trim(outputSourceFileName) delimited by size into logText
+            perform 90-write-log
+        end-if
+    end-if
+
+    move substitute(inputSourceFileName, ".presql.step2", ".presql.stmt") to statementSourceFileName
+
+    open input statementSource
+    if statementSourceFileStatus not = "00"
+        string " (ERROR): Opening " trim(statementSourceFileName) " failed with file-status " statementSourceFileStatus delimited by size into logText
+        perform 90-write-log
+        set thereWasAnError to true
+        exit paragraph
+    else
+        if runningModeIsVerbose
+            string " (info): Opening " trim(statementSourceFileName) delimited by size into logText
+            perform 90-write-log
+        end-if
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Every line is copied through unchanged, except a "#presqlStatement N" tag
+*> left by statement extraction, which is replaced by the generated code that
+*> binds and runs the extracted statement N.
+*>------------------------------------------------------------------------------
+2-translate-statements.
+
+    if getWordNumber(inputSourceLine, "#presqlStatement") > zeros
+        add 1 to getWordNumber(inputSourceLine, "#presqlStatement") giving wordNumberOfTag
+        move getWord(inputSourceLine, wordNumberOfTag) to statementNumberWord
+        perform 22-read-the-statement
+        if not thereWasAnError
+            perform 23-translate-the-statement
+        end-if
+    else
+        write outputSourceLine from inputSourceLine
+    end-if
+
+    read inputSource next record at end set inputSourceEof to true end-read.
+
+*>------------------------------------------------------------------------------
+*> Reads the statement identified by statementNumberWord straight out of the
+*> relative file 22-save-the-statement in presqlStatements.cbl wrote it to,
+*> going directly to its record by relative key instead of scanning through
+*> a whole file of its own.
+*>------------------------------------------------------------------------------
+22-read-the-statement.
+
+    move statementNumberWord to statementRelativeKey
+
+    move spaces to statementText
+    read statementSource
+    if statementSourceFileStatus not = "00"
+        string " (ERROR): Reading statement " trim(statementNumberWord) " from " trim(statementSourceFileName) " failed with file-status " statementSourceFileStatus delimited by size into logText
+        perform 90-write-log
+        set thereWasAnError to true
+        exit paragraph
+    end-if
+
+    move trim(statementSourceRecord) to statementText
+    move function lower-case(statementText) to statementTextLower
+    perform 221-strip-exec-sql-wrapper.
+
+*>------------------------------------------------------------------------------
+*> presqlStatements.cbl's own statement-join loop (2-search-statements in
+*> that program) appends every word of the "exec sql ... end-exec" block it
+*> extracts, including "exec"/"sql" on the opening line and "end-exec"/
+*> "end-exec." on the closing line, so statementText always arrives wrapped
+*> in those two tokens. Neither belongs in the text handed to
+*> OCSQL-PREPARE/OCSQL-EXECUTE, so they are trimmed off here, once, before
+*> any translation paragraph looks at statementText.
+*>------------------------------------------------------------------------------
+221-strip-exec-sql-wrapper.
+
+    move 1 to statementFirstWordNumber
+    if getWord(statementTextLower, 1) = "exec" and
+       getWord(statementTextLower, 2) = "sql"
+        move 3 to statementFirstWordNumber
+    end-if
+
+    move getWordCount(statementText) to statementLastWordNumber
+    if getWord(statementTextLower, statementLastWordNumber) = "end-exec" or
+       getWord(statementTextLower, statementLastWordNumber) = "end-exec."
+        subtract 1 from statementLastWordNumber
+    end-if
+
+    move spaces to boundStatementTextScratch
+    perform varying sqlWordIndex from statementFirstWordNumber by 1
+              until sqlWordIndex > statementLastWordNumber
+        move getWord(statementText, sqlWordIndex) to hostVarWord
+        move concatenate(trim(boundStatementTextScratch), " ", trim(hostVarWord)) to boundStatementTextScratch
+    end-perform
+
+    move trim(boundStatementTextScratch) to statementText
+    move function lower-case(statementText) to statementTextLower.
+
+*>------------------------------------------------------------------------------
+*> Recognizes the statement kind and hands off to the matching translation
+*> paragraph. A statement kind this pass does not yet know how to translate
+*> is simply left out of the generated output (the original line is already
+*> preserved as a comment by presqlStatements.cbl).
+*>------------------------------------------------------------------------------
+23-translate-the-statement.
+
+    move zeros to statementKind
+
+    if getWordNumber(statementTextLower, "whenever") > zeros
+        set statementIsWhenever to true
+    else
+    if getWordNumber(statementTextLower, "declare") > zeros and
+       getWordNumber(statementTextLower, "cursor") > zeros
+        set statementIsDeclareCursor to true
+    else
+        if getWordNumber(statementTextLower, "open") > zeros
+            set statementIsOpenCursor to true
+        else
+            if getWordNumber(statementTextLower, "fetch") > zeros
+                set statementIsFetchCursor to true
+            else
+                if getWordNumber(statementTextLower, "close") > zeros
+                    set statementIsCloseCursor to true
+                else
+                    if getWordNumber(statementTextLower, "update") > zeros
+                        set statementIsUpdate to true
+                    else
+                        if getWordNumber(statementTextLower, "insert") > zeros
+                            set statementIsInsert to true
+                        else
+                            if getWordNumber(statementTextLower, "delete") > zeros
+                                set statementIsDelete to true
+                            else
+                                if getWordNumber(statementTextLower, "select") > zeros and
+                                   getWordNumber(statementTextLower, "into") > zeros
+                                    set statementIsSelectInto to true
+                                end-if
+                            end-if
+                        end-if
+                    end-if
+                end-if
+            end-if
+        end-if
+    end-if
+    end-if
+
+    if statementIsWhenever
+        perform 3c-translate-whenever
+    end-if
+
+    if statementIsSelectInto
+        perform 34-translate-select-into
+    end-if
+
+    if statementIsDeclareCursor
+        perform 35-translate-declare-cursor
+    end-if
+
+    if statementIsOpenCursor
+        perform 36-translate-open-cursor
+    end-if
+
+    if statementIsFetchCursor
+        perform 37-translate-fetch-cursor
+    end-if
+
+    if statementIsCloseCursor
+        perform 38-translate-close-cursor
+    end-if
+
+    if statementIsUpdate
+        perform 39-translate-update
+    end-if
+
+    if statementIsInsert
+        perform 3a-translate-insert
+    end-if
+
+    if statementIsDelete
+        perform 3b-translate-delete
+    end-if
+
+    if statementKind = zeros
+        perform 3d-translate-unrecognized
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Translates "select col-list into :hostvar-list from ..." into code that
+*> builds the bind text and address list for the database driver to execute.
+*>------------------------------------------------------------------------------
+34-translate-select-into.
+
+    move getWordNumber(statementTextLower, "into") to intoWordNumber
+    move getWordNumber(statementTextLower, "from") to fromWordNumber
+
+    *> Host variables in a SELECT INTO are not only the fetch targets
+    *> between INTO and FROM; a WHERE clause can (and usually does)
+    *> reference its own host variables too, so every ":hostvar" anywhere
+    *> in the statement is bound, the same way 390-bind-all-host-variables
+    *> already does for UPDATE/INSERT/DELETE.
+    perform 390-bind-all-host-variables
+
+    *> The INTO host-variable list is presqlTranslate's own bind-list
+    *> syntax, not part of the SQL the driver understands, so it is
+    *> spliced back out of boundStatementText after binding rather than
+    *> being sent through as-is.
+    if fromWordNumber > intoWordNumber
+        perform 342-remove-into-clause
+    end-if
+
+    move "*> Translated SELECT INTO (statement " to outputSourceLine
+    string trim(outputSourceLine) trim(statementNumberWord) ")" delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move spaces to outputSourceLine
+    string "move """ trim(boundStatementText) """ to SQL-STMT-TEXT" delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move hostVarBindCount to hostVarBindCountDisplay
+    move spaces to outputSourceLine
+    string "move " trim(hostVarBindCountDisplay) " to SQL-COUNT" delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move "call OCSQL-PREPARE using SQLCA SQLV" to outputSourceLine
+    write outputSourceLine
+
+    move "call OCSQL-EXECUTE using SQLCA SQLV" to outputSourceLine
+    write outputSourceLine
+
+    perform 395-emit-whenever-checks.
+
+*>------------------------------------------------------------------------------
+*> For one ":hostvar" token found anywhere in the statement (which, since
+*> words are only split on spaces, may arrive glued to trailing SQL
+*> punctuation such as a list comma or the closing parenthesis of a VALUES
+*> list, e.g. ":b)," or ":b)"): reads the plain COBOL data-name back out of
+*> it character by character, stopping at the first character that is not
+*> a letter, digit or hyphen - the same rule presqlStatements.cbl's own
+*> 213-check-host-variable already uses - binds its address into the next
+*> free sqlv slot, and replaces just the ":hostvar" reference itself in the
+*> bound statement text with an ODBC-style "?" placeholder, leaving
+*> whatever punctuation followed it untouched.
+*>------------------------------------------------------------------------------
+340-bind-one-host-variable.
+
+    move spaces to hostVarName
+    move zeros to hostVarNameLength
+    perform varying hostVarScanPointer from 2 by 1
+              until hostVarScanPointer > stored-char-length(hostVarWord)
+        move hostVarWord(hostVarScanPointer:1) to hostVarScanChar
+        if (hostVarScanChar >= "A" and hostVarScanChar <= "Z") or
+           (hostVarScanChar >= "a" and hostVarScanChar <= "z") or
+           (hostVarScanChar >= "0" and hostVarScanChar <= "9") or
+           hostVarScanChar = "-"
+            add 1 to hostVarNameLength
+            move hostVarScanChar to hostVarName(hostVarNameLength:1)
+        else
+            move stored-char-length(hostVarWord) to hostVarScanPointer
+        end-if
+    end-perform
+
+    move concatenate(":", trim(hostVarName)) to hostVarToken
+
+    add 1 to hostVarBindCount
+    move hostVarBindCount to hostVarBindIndexDisplay
+
+    move "?" to hostVarReplaceWith
+    perform 341-replace-first-occurrence
+
+    move spaces to outputSourceLine
+    string "set SQL-ADDR(" trim(hostVarBindIndexDisplay) ") to address of " trim(hostVarName) delimited by size into outputSourceLine
+    write outputSourceLine.
+
+*>------------------------------------------------------------------------------
+*> Splices the first remaining occurrence of hostVarToken out of
+*> boundStatementText and in hostVarReplaceWith's place, leaving every other
+*> character (before and after the match, including any punctuation that
+*> followed the host-variable reference itself) exactly as it was.
+*> UNSTRING's COUNT IN phrase gives the exact number of characters copied
+*> ahead of the match, so trailing spaces that are part of the original
+*> text are kept rather than trimmed away with the receiving field's own
+*> padding.
+*>------------------------------------------------------------------------------
+341-replace-first-occurrence.
+
+    move 1 to hostVarReplacePointer
+    move spaces to hostVarBeforeText
+    move zeros to hostVarBeforeLength
+    unstring boundStatementText delimited by trim(hostVarToken)
+        into hostVarBeforeText count in hostVarBeforeLength
+        with pointer hostVarReplacePointer
+    end-unstring
+
+    move spaces to boundStatementTextScratch
+    if hostVarBeforeLength > zeros
+        string hostVarBeforeText(1:hostVarBeforeLength) delimited by size
+               trim(hostVarReplaceWith) delimited by size
+               boundStatementText(hostVarReplacePointer:) delimited by size
+          into boundStatementTextScratch
+    else
+        string trim(hostVarReplaceWith) delimited by size
+               boundStatementText(hostVarReplacePointer:) delimited by size
+          into boundStatementTextScratch
+    end-if
+    move boundStatementTextScratch to boundStatementText.
+
+*>------------------------------------------------------------------------------
+*> Splices the INTO host-variable list back out of boundStatementText once
+*> every host variable in it has already been bound by
+*> 390-bind-all-host-variables: intoWordNumber/fromWordNumber are still
+*> valid word positions in boundStatementText at this point, since binding
+*> only ever replaces one word with another (":hostvar" with "?"), never
+*> changing the statement's word count.
+*>------------------------------------------------------------------------------
+342-remove-into-clause.
+
+    move getWordCount(boundStatementText) to sqlWordCount
+    move spaces to boundStatementTextScratch
+
+    perform varying sqlWordIndex from 1 by 1 until sqlWordIndex >= intoWordNumber
+        move getWord(boundStatementText, sqlWordIndex) to hostVarWord
+        move concatenate(trim(boundStatementTextScratch), " ", trim(hostVarWord)) to boundStatementTextScratch
+    end-perform
+
+    perform varying sqlWordIndex from fromWordNumber by 1 until sqlWordIndex > sqlWordCount
+        move getWord(boundStatementText, sqlWordIndex) to hostVarWord
+        move concatenate(trim(boundStatementTextScratch), " ", trim(hostVarWord)) to boundStatementTextScratch
+    end-perform
+
+    move trim(boundStatementTextScratch) to boundStatementText.
+
+*>------------------------------------------------------------------------------
+*> "declare cursor-name cursor for select-statement" has no executable code
+*> of its own; it only stashes the select text under the cursor name so the
+*> matching OPEN can bind and prepare it later in the same program.
+*>------------------------------------------------------------------------------
+35-translate-declare-cursor.
+
+    add 1 to getWordNumber(statementTextLower, "declare") giving cursorWordNumber
+    move getWord(statementText, cursorWordNumber) to cursorNameWord
+
+    move getWordNumber(statementTextLower, "for") to fromWordNumber
+    move getWordCount(statementText) to sqlWordCount
+
+    if cursorCount < cursorMax
+        add 1 to cursorCount
+        move cursorNameWord to cursorName(cursorCount)
+        move spaces to cursorSelectText(cursorCount)
+        add 1 to fromWordNumber giving sqlWordIndex
+        perform varying sqlWordIndex from sqlWordIndex by 1
+                  until sqlWordIndex > sqlWordCount
+            move getWord(statementText, sqlWordIndex) to hostVarWord
+            move concatenate(trim(cursorSelectText(cursorCount)), " ", trim(hostVarWord)) to cursorSelectText(cursorCount)
+        end-perform
+    end-if
+
+    move spaces to outputSourceLine
+    string "*> Declared cursor " trim(cursorNameWord) " for statement " trim(statementNumberWord) " (no executable code until OPEN)" delimited by size into outputSourceLine
+    write outputSourceLine.
+
+*>------------------------------------------------------------------------------
+*> "open cursor-name" looks up the select text stashed by the matching
+*> DECLARE CURSOR, binds any host variables it references, and prepares it
+*> for the runtime to open.
+*>------------------------------------------------------------------------------
+36-translate-open-cursor.
+
+    add 1 to getWordNumber(statementTextLower, "open") giving cursorWordNumber
+    move getWord(statementText, cursorWordNumber) to cursorNameWord
+
+    move zeros to cursorWordNumber
+    perform varying cursorIndex from 1 by 1 until cursorIndex > cursorCount
+        if cursorName(cursorIndex) = cursorNameWord
+            move cursorIndex to cursorWordNumber
+            exit perform
+        end-if
+    end-perform
+
+    if cursorWordNumber = zeros
+        move spaces to outputSourceLine
+        string "*> (ERROR): OPEN " trim(cursorNameWord) " has no matching DECLARE CURSOR" delimited by size into outputSourceLine
+        write outputSourceLine
+        string "(ERROR): OPEN " trim(cursorNameWord) " has no matching DECLARE CURSOR" delimited by size into logText
+        perform 90-write-log
+        set returnCodeIsRecoverable to true
+        exit paragraph
+    end-if
+
+    move cursorSelectText(cursorWordNumber) to boundStatementText
+    move getWordCount(boundStatementText) to sqlWordCount
+    move zeros to hostVarBindCount
+    perform varying sqlWordIndex from 1 by 1 until sqlWordIndex > sqlWordCount
+        move getWord(boundStatementText, sqlWordIndex) to hostVarWord
+        if hostVarWord(1:1) = ":"
+            perform 340-bind-one-host-variable
+        end-if
+    end-perform
+
+    move spaces to outputSourceLine
+    string "*> Opened cursor " trim(cursorNameWord) delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move spaces to outputSourceLine
+    string "move """ trim(boundStatementText) """ to SQL-STMT-TEXT" delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move hostVarBindCount to hostVarBindCountDisplay
+    move spaces to outputSourceLine
+    string "move " trim(hostVarBindCountDisplay) " to SQL-COUNT" delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move "call OCSQL-PREPARE using SQLCA SQLV" to outputSourceLine
+    write outputSourceLine
+
+    move "call OCSQL-OPEN-CURSOR using SQLCA SQLV" to outputSourceLine
+    write outputSourceLine
+
+    perform 395-emit-whenever-checks.
+
+*>------------------------------------------------------------------------------
+*> "fetch cursor-name into :hostvar-list" binds the row-receiving host
+*> variables, leaving the actual row fetch to the runtime call.
+*>------------------------------------------------------------------------------
+37-translate-fetch-cursor.
+
+    add 1 to getWordNumber(statementTextLower, "fetch") giving cursorWordNumber
+    move getWord(statementText, cursorWordNumber) to cursorNameWord
+
+    move getWordNumber(statementTextLower, "into") to intoWordNumber
+    move getWordCount(statementText) to sqlWordCount
+    move zeros to hostVarBindCount
+    move statementText to boundStatementText
+
+    if intoWordNumber > zeros
+        add 1 to intoWordNumber giving sqlWordIndex
+        perform varying sqlWordIndex from sqlWordIndex by 1
+                  until sqlWordIndex > sqlWordCount
+            move getWord(statementText, sqlWordIndex) to hostVarWord
+            if hostVarWord(1:1) = ":"
+                perform 340-bind-one-host-variable
+            end-if
+        end-perform
+    end-if
+
+    move spaces to outputSourceLine
+    string "*> Fetch from cursor " trim(cursorNameWord) " (statement " trim(statementNumberWord) ")" delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move hostVarBindCount to hostVarBindCountDisplay
+    move spaces to outputSourceLine
+    string "move " trim(hostVarBindCountDisplay) " to SQL-COUNT" delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move "call OCSQL-FETCH-CURSOR using SQLCA SQLV" to outputSourceLine
+    write outputSourceLine
+
+    perform 395-emit-whenever-checks.
+
+*>------------------------------------------------------------------------------
+*> "close cursor-name" ends the cursor's lifetime; there is nothing to bind.
+*>------------------------------------------------------------------------------
+38-translate-close-cursor.
+
+    add 1 to getWordNumber(statementTextLower, "close") giving cursorWordNumber
+    move getWord(statementText, cursorWordNumber) to cursorNameWord
+
+    move spaces to outputSourceLine
+    string "*> Close cursor " trim(cursorNameWord) delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move "call OCSQL-CLOSE-CURSOR using SQLCA SQLV" to outputSourceLine
+    write outputSourceLine
+
+    perform 395-emit-whenever-checks.
+
+*>------------------------------------------------------------------------------
+*> Binds every ":hostvar" token anywhere in the statement. UPDATE/INSERT/
+*> DELETE have no fixed word range to scan the way SELECT INTO's INTO
+*> clause does, and SELECT INTO itself can reference host variables
+*> outside that range too (most commonly in a WHERE clause), so all four
+*> kinds scan the whole statement the same way.
+*>------------------------------------------------------------------------------
+390-bind-all-host-variables.
+
+    move statementText to boundStatementText
+    move getWordCount(statementText) to sqlWordCount
+    move zeros to hostVarBindCount
+    perform varying sqlWordIndex from 1 by 1 until sqlWordIndex > sqlWordCount
+        move getWord(statementText, sqlWordIndex) to hostVarWord
+        if hostVarWord(1:1) = ":"
+            perform 340-bind-one-host-variable
+        end-if
+    end-perform.
+
+*>------------------------------------------------------------------------------
+*> Translates "update ... set col = :hostvar ... where col = :hostvar" into
+*> the bind text and address list for the database driver to execute.
+*>------------------------------------------------------------------------------
+39-translate-update.
+
+    perform 390-bind-all-host-variables
+
+    move spaces to outputSourceLine
+    string "*> Translated UPDATE (statement " trim(statementNumberWord) ")" delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move spaces to outputSourceLine
+    string "move """ trim(boundStatementText) """ to SQL-STMT-TEXT" delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move hostVarBindCount to hostVarBindCountDisplay
+    move spaces to outputSourceLine
+    string "move " trim(hostVarBindCountDisplay) " to SQL-COUNT" delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move "call OCSQL-PREPARE using SQLCA SQLV" to outputSourceLine
+    write outputSourceLine
+
+    move "call OCSQL-EXECUTE using SQLCA SQLV" to outputSourceLine
+    write outputSourceLine
+
+    perform 395-emit-whenever-checks.
+
+*>------------------------------------------------------------------------------
+*> Translates "insert into ... values (:hostvar, ...)" the same way.
+*>------------------------------------------------------------------------------
+3a-translate-insert.
+
+    perform 390-bind-all-host-variables
+
+    move spaces to outputSourceLine
+    string "*> Translated INSERT (statement " trim(statementNumberWord) ")" delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move spaces to outputSourceLine
+    string "move """ trim(boundStatementText) """ to SQL-STMT-TEXT" delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move hostVarBindCount to hostVarBindCountDisplay
+    move spaces to outputSourceLine
+    string "move " trim(hostVarBindCountDisplay) " to SQL-COUNT" delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move "call OCSQL-PREPARE using SQLCA SQLV" to outputSourceLine
+    write outputSourceLine
+
+    move "call OCSQL-EXECUTE using SQLCA SQLV" to outputSourceLine
+    write outputSourceLine
+
+    perform 395-emit-whenever-checks.
+
+*>------------------------------------------------------------------------------
+*> Translates "delete from ... where col = :hostvar" the same way.
+*>------------------------------------------------------------------------------
+3b-translate-delete.
+
+    perform 390-bind-all-host-variables
+
+    move spaces to outputSourceLine
+    string "*> Translated DELETE (statement " trim(statementNumberWord) ")" delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move spaces to outputSourceLine
+    string "move """ trim(boundStatementText) """ to SQL-STMT-TEXT" delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move hostVarBindCount to hostVarBindCountDisplay
+    move spaces to outputSourceLine
+    string "move " trim(hostVarBindCountDisplay) " to SQL-COUNT" delimited by size into outputSourceLine
+    write outputSourceLine
+
+    move "call OCSQL-PREPARE using SQLCA SQLV" to outputSourceLine
+    write outputSourceLine
+
+    move "call OCSQL-EXECUTE using SQLCA SQLV" to outputSourceLine
+    write outputSourceLine
+
+    perform 395-emit-whenever-checks.
+
+*>------------------------------------------------------------------------------
+*> "whenever sqlerror go to label/continue" and "whenever not found go to
+*> label/continue" carry no executable code of their own; they just set
+*> the error-handling action every statement translated after them will
+*> carry, until the next WHENEVER for that same condition changes it. The
+*> condition keyword always sits right after WHENEVER itself ("sqlerror" or
+*> "not"), so that fixed position is checked instead of searching the whole
+*> statement text for the word "found" - a GO TO label that happens to
+*> contain "found" (e.g. "go to 9000-not-found-routine") must not be
+*> mistaken for the NOT FOUND condition.
+*>------------------------------------------------------------------------------
+3c-translate-whenever.
+
+    add 1 to getWordNumber(statementTextLower, "whenever") giving wheneverConditionWordNumber
+    move getWord(statementText, wheneverConditionWordNumber) to wheneverConditionWord
+
+    if function lower-case(trim(wheneverConditionWord)) = "not"
+        if getWordNumber(statementTextLower, "continue") > zeros
+            set wheneverNotFoundIsGoto to false
+            move spaces to wheneverNotFoundLabel
+        else
+            add 2 to getWordNumber(statementTextLower, "go") giving wheneverGoWordNumber
+            set wheneverNotFoundIsGoto to true
+            move getWord(statementText, wheneverGoWordNumber) to wheneverNotFoundLabel
+        end-if
+    else
+        if getWordNumber(statementTextLower, "continue") > zeros
+            set wheneverSqlErrorIsGoto to false
+            move spaces to wheneverSqlErrorLabel
+        else
+            add 2 to getWordNumber(statementTextLower, "go") giving wheneverGoWordNumber
+            set wheneverSqlErrorIsGoto to true
+            move getWord(statementText, wheneverGoWordNumber) to wheneverSqlErrorLabel
+        end-if
+    end-if
+
+    move spaces to outputSourceLine
+    string "*> Recorded WHENEVER directive (statement " trim(statementNumberWord) ")" delimited by size into outputSourceLine
+    write outputSourceLine.
+
+*>------------------------------------------------------------------------------
+*> None of the statement kinds this program knows how to translate matched.
+*> The statement is left in place as a comment rather than failing the whole
+*> run, since every other statement in the program still translated fine;
+*> the return code is raised to a recoverable severity so the caller can
+*> tell the output is incomplete.
+*>------------------------------------------------------------------------------
+3d-translate-unrecognized.
+
+    move spaces to outputSourceLine
+    string "*> (WARNING): Statement " trim(statementNumberWord) " was not recognized and was left untranslated" delimited by size into outputSourceLine
+    write outputSourceLine
+
+    set returnCodeIsRecoverable to true.
+
+*>------------------------------------------------------------------------------
+*> Emits the sqlcode checks the most recent WHENEVER directives call for,
+*> right after a translated statement's execute/fetch call. Nothing is
+*> written for a condition still set to CONTINUE (the default).
+*>------------------------------------------------------------------------------
+395-emit-whenever-checks.
+
+    if wheneverSqlErrorIsGoto
+        move spaces to outputSourceLine
+        string "if SQLCODE < 0 go to " trim(wheneverSqlErrorLabel) delimited by size into outputSourceLine
+        write outputSourceLine
+    end-if
+
+    if wheneverNotFoundIsGoto
+        move spaces to outputSourceLine
+        string "if SQL-NODATA go to " trim(wheneverNotFoundLabel) delimited by size into outputSourceLine
+        write outputSourceLine
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Close input and output program
+*>------------------------------------------------------------------------------
+3-close-files.
+
+    close inputSource
+    if runningModeIsVerbose
+        string " (info): Closing " trim(inputSourceFileName) delimited by size into logText
+        perform 90-write-log
+    end-if
+
+    close outputSource
+    if runningModeIsVerbose
+        string " (info): Closing " trim(outputSourceFileName) delimited by size into logText
+        perform 90-write-log
+    end-if
+
+    close statementSource
+    if runningModeIsVerbose
+        string " (info): Closing " trim(statementSourceFileName) delimited by size into logText
+        perform 90-write-log
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Writes one line to the run log named with -l, or to stderr when no log
+*> file was informed. logText must already hold the message to be written.
+*>------------------------------------------------------------------------------
+90-write-log.
+
+    if logFileName not = spaces
+        open extend runLogFile
+        if runLogFileStatus = "00"
+            move spaces to runLogLine
+            string MODULE-ID " " trim(logText) delimited by size into runLogLine
+            write runLogLine
+            close runLogFile
+        else
+            display MODULE-ID " " trim(logText) upon stderr
+        end-if
+    else
+        display MODULE-ID " " trim(logText) upon stderr
+    end-if.
