@@ -40,10 +40,35 @@ file-control.
     organization is line sequential
     file status is outputSourceFileStatus.
 
+    *> One relative record per extracted statement, keyed by
+    *> its statement number, instead of one tiny line-sequential file per
+    *> statement. Access is sequential here since statements are written
+    *> in the same 1, 2, 3... order they are numbered in; presqlTranslate
+    *> opens the same file random-access to read a given statement number
+    *> straight back by its relative key.
     select sqlStatementFile assign to sqlStatementFileName
-    organization is line sequential
+    organization is relative
+    access mode is sequential
     file status is sqlStatementFileStatus.
 
+    select runLogFile assign to logFileName
+    organization is line sequential
+    file status is runLogFileStatus.
+
+    select sqlvFile assign to sqlvFileName
+    organization is line sequential
+    file status is sqlvFileStatus.
+
+    select sqlListingFile assign to sqlListingFileName
+    organization is line sequential
+    file status is sqlListingFileStatus.
+
+    *> Read back the host variable copybook presqlHostVariables
+    *> left behind, so every :hostvar reference found while scanning a
+    *> statement can be checked against what was actually declared.
+    select hostVarsFile assign to hostVarsFileName
+    organization is line sequential
+    file status is hostVarsFileStatus.
 
 *>===============================================================================
 data division.
@@ -58,10 +83,21 @@ fd outputSource.
     03 filler                   pic x(255).
 
 fd sqlStatementFile.
-01 sqlStatementLine.
-    03 filler                   pic x(255).
+01 sqlStatementRecord           pic x(4000).
 
-*>------------------------------------------------------------------------------    
+fd runLogFile.
+01 runLogLine                   pic x(255).
+
+fd sqlvFile.
+01 sqlvLine                     pic x(080).
+
+fd sqlListingFile.
+01 sqlListingLine               pic x(255).
+
+fd hostVarsFile.
+01 hostVarsLine                 pic x(255).
+
+*>------------------------------------------------------------------------------
 working-storage section.
 *>------------------------------------------------------------------------------    
 01 flags.
@@ -74,6 +110,14 @@ working-storage section.
         88 insideExecSql        value 1     false 0.
     03  lineState               pic 9(001)  value zeros.
         88 toggledToComment     value 1     false 0.
+    03  literalState            pic 9(001)  value zeros.
+        88 insideStringLiteral  value 1     false 0.
+    03  endExecState            pic 9(001)  value zeros.
+        88 foundEndExec         value 1     false 0.
+    03  commentState            pic 9(001)  value zeros.
+        88 insideBlockComment   value 1     false 0.
+    03  truncationState         pic 9(001)  value zeros.
+        88 thereWasATruncatedStatement value 1 false 0.
 
 01  sqlStatements.
     03 sqlStatementFileName     pic x(255) value spaces.
@@ -82,11 +126,79 @@ working-storage section.
     03 tmpWord                  pic x(255) value spaces.
     03 wordsInLine              binary-short unsigned value zeros.
     03 wordCount                binary-short unsigned value zeros.
+    03 quoteScanPointer         binary-short unsigned value zeros.
+    03 commentWordLength        binary-short unsigned value zeros.
     03 sqlStatementPointer      binary-short unsigned value zeros.
     03 sqlStatementNumber       pic 9(003) value zeros.
+    03 hostVarCountInStatement  binary-short unsigned value zeros.
+
+*>------------------------------------------------------------------------------
+*> wordScanPointer drives a single UNSTRING ... WITH POINTER
+*> scan across the line instead of calling getWord once per word (getWord
+*> re-UNSTRINGs from the start of the line on every call, which made
+*> reassembly cost grow quadratically with the number of words). sqlStatement
+*> is built the same way, by appending each word at sqlStatementLength
+*> instead of trim-and-concatenating the whole statement built so far, so
+*> reassembly cost grows with the statement's own length, not its square.
+*>------------------------------------------------------------------------------
+    03 wordScanPointer          binary-long unsigned value zeros.
+    03 sqlStatementLength       binary-long unsigned value zeros.
+    03 tmpWordLength             binary-long unsigned value zeros.
+
+*>------------------------------------------------------------------------------
+*> sqlv is the host-variable descriptor table a translated statement's
+*> generated call sequence binds. It is sized from sqlvMaxHostVars, the most
+*> host variables any single statement in this program actually referenced,
+*> rather than a fixed occurs count, so a wide INSERT's VALUES list is never
+*> silently truncated.
+*>------------------------------------------------------------------------------
+01 sqlvControls.
+    03 sqlvFileName             pic x(255) value spaces.
+    03 sqlvFileStatus           pic x(002) value spaces.
+    03 sqlvMaxHostVars          binary-short unsigned value zeros.
+    03 sqlvMaxHostVarsDisplay   pic zz9    value zeros.
+
+*>------------------------------------------------------------------------------
+*> One consolidated, human-readable listing of every statement extracted from
+*> this program, so a reviewer has one file to scroll through
+*> instead of a directory full of .presql.stmt.N fragments.
+*>------------------------------------------------------------------------------
+01 sqlListingControls.
+    03 sqlListingFileName       pic x(255) value spaces.
+    03 sqlListingFileStatus     pic x(002) value spaces.
+    03 sqlListingStatementTag   pic x(020) value spaces.
 
 01 miscellaneous.
     03 outputSourceFileStatus   pic x(002) value spaces.
+    03 inputSourceLineLower     pic x(255) value spaces.
+    03 tmpWordLower             pic x(255) value spaces.
+
+*>------------------------------------------------------------------------------
+*> The host variables presqlHostVariables found in this
+*> program's declare section(s), read back from the .presql.hostvars
+*> copybook it generated, so every :hostvar reference found while scanning
+*> a statement can be validated against it. Sized the same way
+*> presqlHostVariables.cbl sizes its own table.
+*>------------------------------------------------------------------------------
+01 hostVariableValidation.
+    03 hostVariableCount        binary-short unsigned value zeros.
+    03 hostVariableMax          binary-short unsigned value 200.
+    03 hostVariableName         pic x(030) occurs 200.
+    03 hostVariableIndex        binary-short unsigned value zeros.
+    03 hostVariableFound        pic 9(001) value zeros.
+        88 hostVariableWasFound value 1    false 0.
+    03 hostVariableReference    pic x(030) value spaces.
+    03 hostVarNameLength        binary-short unsigned value zeros.
+    03 hostVarScanPointer       binary-short unsigned value zeros.
+    03 hostVarScanChar          pic x(001) value spaces.
+
+01 hostVarsControls.
+    03 hostVarsFileName         pic x(255) value spaces.
+    03 hostVarsFileStatus       pic x(002) value spaces.
+
+01 logControls.
+    03 runLogFileStatus         pic x(002)  value spaces.
+    03 logText                  pic x(255)  value spaces.
 
 *>------------------------------------------------------------------------------    
 linkage section.
@@ -105,12 +217,27 @@ linkage section.
     03 runningMode              pic 9(001)  value zeros.
         88 runningModeIsQuiet   value 0     false 1.
         88 runningModeIsVerbose value 1     false 0.
+    03 logFileName              pic x(255)  value spaces.
+    03 workDirectory            pic x(255)  value spaces.
 
 01 thisProgramResults.
     03 outputSourceFileName   pic x(255)  value spaces.
-    03 returnCode               pic 9(001)  value zeros.
-        88 everythingWasFine    value 0     false 1.
-        88 somethingWentWrong   value 1     false 0.
+    03 returnCode               pic 9(002)  value zeros.
+        88 everythingWasFine    value 0           false 4.
+        88 returnCodeIsWarning  value 4.
+        88 returnCodeIsRecoverable value 8.
+        88 returnCodeIsFatal    value 12.
+        88 somethingWentWrong   value 4 8 12      false 0.
+    *> Lets the caller's build manifest report how many SQL
+    *> statements this run extracted without reaching into sqlStatements'
+    *> own working-storage counters.
+    03 statementsExtractedCount pic 9(005) comp-5 value zeros.
+    *> Lets the caller clean these up on a dry run the same way it already
+    *> does for outputSourceFileName; named with a "Result" suffix since
+    *> this program's own working-storage already uses the plain names.
+    03 sqlStatementFileNameResult pic x(255) value spaces.
+    03 sqlListingFileNameResult   pic x(255) value spaces.
+    03 sqlvFileNameResult         pic x(255) value spaces.
 
 *>==================================================================================================
 procedure division using sourceFileControls, runningOptions, thisProgramResults. 
@@ -118,16 +245,31 @@ procedure division using sourceFileControls, runningOptions, thisProgramResults.
 0-main.
 
     perform 1-open-files
-    if itIsOkSoFar    
+    if itIsOkSoFar
         read inputSource next record at end set inputSourceEof to true end-read
         perform 2-search-statements until inputSourceEof or thereWasAnError
+        if not thereWasAnError
+            perform 29-check-for-unclosed-exec-sql
+        end-if
         perform 3-close-files
-    end-if      
+        if itIsOkSoFar
+            perform 28-write-sqlv-descriptor
+        end-if
+    end-if
+
+    move sqlStatementNumber to statementsExtractedCount
+    move sqlStatementFileName to sqlStatementFileNameResult
+    move sqlListingFileName to sqlListingFileNameResult
+    move sqlvFileName to sqlvFileNameResult
 
     if thereWasAnError
-        set somethingWentWrong to true
+        set returnCodeIsFatal to true
     else
-        set everythingWasFine to true
+        if thereWasATruncatedStatement
+            set returnCodeIsRecoverable to true
+        else
+            set everythingWasFine to true
+        end-if
     end-if
 
     goback.
@@ -139,17 +281,20 @@ procedure division using sourceFileControls, runningOptions, thisProgramResults.
 
     open input inputSource
     if inputSourceNotFound
-        display MODULE-ID " (ERROR): Program " trim(inputSourceFileName) " not found" upon stderr
+        string " (ERROR): Program " trim(inputSourceFileName) " not found" delimited by size into logText
+        perform 90-write-log
         set thereWasAnError to true
         exit paragraph
     else    
         if inputSourceFileStatus not = "00"
-            display MODULE-ID " (ERROR): Open " trim(inputSourceFileName) " failed with file-status " inputSourceFileStatus upon stderr
+            string " (ERROR): Open " trim(inputSourceFileName) " failed with file-status " inputSourceFileStatus delimited by size into logText
+            perform 90-write-log
             set thereWasAnError to true
             exit paragraph
         else
             if runningModeIsVerbose
-                display MODULE-ID " (info): Opening " trim(inputSourceFileName) 
+                string " (info): Opening " trim(inputSourceFileName) delimited by size into logText
+                perform 90-write-log
             end-if
         end-if            
     end-if
@@ -158,19 +303,93 @@ procedure division using sourceFileControls, runningOptions, thisProgramResults.
 
     open output outputSource
     if outputSourceFileStatus not = "00"
-        display MODULE-ID " (ERROR): Open " trim(outputSourceFileName) " failed with file-status " outputSourceFileStatus upon stderr
+        string " (ERROR): Open " trim(outputSourceFileName) " failed with file-status " outputSourceFileStatus delimited by size into logText
+        perform 90-write-log
+        set thereWasAnError to true
+        exit paragraph
+    else
+        if runningModeIsVerbose
+            string " (info): Opening " trim(outputSourceFileName) delimited by size into logText
+            perform 90-write-log
+        end-if
+    end-if
+
+    move substitute(outputSourceFileName, ".presql.step2", ".presql.listing") to sqlListingFileName
+
+    open output sqlListingFile
+    if sqlListingFileStatus not = "00"
+        string " (ERROR): Opening " trim(sqlListingFileName) " failed with file-status " sqlListingFileStatus delimited by size into logText
+        perform 90-write-log
+        set thereWasAnError to true
+        exit paragraph
+    else
+        if runningModeIsVerbose
+            string " (info): Opening " trim(sqlListingFileName) delimited by size into logText
+            perform 90-write-log
+        end-if
+    end-if
+
+    *> Every statement this program extracts lands as a
+    *> relative record in this one file, keyed by statement number, instead
+    *> of one tiny line-sequential file per statement. Opening it OUTPUT
+    *> here creates it empty (or truncates a prior run's), so there is no
+    *> need for an old stale-file purge any more: a program that
+    *> shrank between runs simply ends up with fewer records, not leftover
+    *> ones from a prior, longer run.
+    move substitute(inputSourceFileName, ".presql.step1", ".presql.stmt") to sqlStatementFileName
+
+    open output sqlStatementFile
+    if sqlStatementFileStatus not = "00"
+        string " (ERROR): Opening " trim(sqlStatementFileName) " failed with file-status " sqlStatementFileStatus delimited by size into logText
+        perform 90-write-log
         set thereWasAnError to true
         exit paragraph
     else
         if runningModeIsVerbose
-            display MODULE-ID " (info): Opening " trim(outputSourceFileName)
+            string " (info): Opening " trim(sqlStatementFileName) delimited by size into logText
+            perform 90-write-log
+        end-if
+    end-if
+
+    perform 14-load-host-variables.
+
+*>------------------------------------------------------------------------------
+*> Reads back the host variable copybook presqlHostVariables
+*> left behind (one "03  <name>  <picture>." line per declared variable)
+*> into hostVariableName, so 213-check-host-variable has
+*> something to check a :hostvar reference against. A program with no
+*> declare section never gets a .presql.hostvars file at all, which is
+*> treated the same as one with zero declared host variables: any
+*> :hostvar reference found later fails validation, since none could
+*> possibly be declared.
+*>------------------------------------------------------------------------------
+14-load-host-variables.
+
+    move substitute(inputSourceFileName, ".presql.step1", ".presql.hostvars") to hostVarsFileName
+
+    open input hostVarsFile
+    if hostVarsFileStatus = "00"
+        read hostVarsFile next record at end move "10" to hostVarsFileStatus end-read
+        perform until hostVarsFileStatus = "10"
+            if trim(getWord(hostVarsLine, 1)) = "03"
+                add 1 to hostVariableCount
+                if hostVariableCount <= hostVariableMax
+                    move getWord(hostVarsLine, 2) to hostVariableName(hostVariableCount)
+                end-if
+            end-if
+            read hostVarsFile next record at end move "10" to hostVarsFileStatus end-read
+        end-perform
+        close hostVarsFile
+        if runningModeIsVerbose
+            string " (info): Loaded host variables from " trim(hostVarsFileName) delimited by size into logText
+            perform 90-write-log
         end-if
     end-if.
 
-*>------------------------------------------------------------------------------    
+*>------------------------------------------------------------------------------
 *> Locates exec sql statements, copy their contents to an external file, toggle
 *> their lines to a comment and tag the source making the next steps easier
-*>------------------------------------------------------------------------------    
+*>------------------------------------------------------------------------------
 2-search-statements.
 
     *> Comments and blank lines will just be copied to the output file
@@ -179,37 +398,93 @@ procedure division using sourceFileControls, runningOptions, thisProgramResults.
        (inputSourceLine = spaces)
        write outputSourceLine from inputSourceLine
     else
-        if getWordNumber(inputSourceLine, "procedure") > zeros and
-           getWordNumber(substitute(inputSourceLine, ".", " "), "division") > zeros
+        move function lower-case(inputSourceLine) to inputSourceLineLower
+
+        if getWordNumber(inputSourceLineLower, "procedure") > zeros and
+           getWordNumber(substitute(inputSourceLineLower, ".", " "), "division") > zeros
            set insideProcedure to true
         end-if
         *> if before procedure division just copy the line to the output file
         if not insideProcedure
             write outputSourceLine from inputSourceLine
         else
-            *> Check if it is an "exec sql" 
-            if getWordNumber(inputSourceLine, "exec") > zeros and
-               getWordNumber(inputSourceLine, "sql") > zeros
+            *> Check if it is an "exec sql"
+            if getWordNumber(inputSourceLineLower, "exec") > zeros and
+               getWordNumber(inputSourceLineLower, "sql") > zeros
                 set insideExecSql to true
                 perform 21-toggle-to-comment
                 set toggledToComment to true
                 move spaces to sqlStatement
+                move zeros to sqlStatementLength
+                set insideStringLiteral to false
+                set insideBlockComment to false
+                move zeros to hostVarCountInStatement
             end-if
             *> if it is not inside an "exec sql" just copy the line to the output file
             if not insideExecSql
                 write outputSourceLine from inputSourceLine
             else
-                *> Join all the words of the statements until end-exec
+                *> Join all the words of the statements until end-exec, dropping
+                *> any "--" line comments and "/* ... */" block comments along
+                *> the way so the saved statement carries sql text only. None of
+                *> this comment recognition applies while sitting inside a quoted
+                *> string literal (delimited by -q's quote character), so a
+                *> literal that happens to contain "--", "/*" or "end-exec" does
+                *> not get stripped or end the statement early.
+                set foundEndExec to false
                 move getWordCount(inputSourceLine) to wordsInLine
+                move 1 to wordScanPointer
                 perform varying wordCount from 1 by 1 until wordCount > wordsInLine
-                    move getWord(inputSourceLine, wordCount) to tmpWord
-                    move concatenate(trim(sqlStatement), " ", trim(tmpWord)) to sqlStatement
+                    perform 211-get-next-word
+
+                    if insideStringLiteral
+                        perform 212-append-word-to-statement
+                        perform 210-scan-word-for-quotes
+                    else
+                        if insideBlockComment
+                            move stored-char-length(tmpWord) to commentWordLength
+                            if commentWordLength >= 2 and
+                               tmpWord(commentWordLength - 1:2) = "*/"
+                                set insideBlockComment to false
+                            end-if
+                        else
+                            if tmpWord(1:2) = "--"
+                                *> rest of the line is a comment, drop it
+                                move wordsInLine to wordCount
+                            else
+                                if tmpWord(1:2) = "/*"
+                                    move stored-char-length(tmpWord) to commentWordLength
+                                    if commentWordLength < 4 or
+                                       tmpWord(commentWordLength - 1:2) not = "*/"
+                                        set insideBlockComment to true
+                                    end-if
+                                else
+                                    perform 212-append-word-to-statement
+                                    move function lower-case(tmpWord) to tmpWordLower
+                                    if tmpWordLower = "end-exec" or tmpWordLower = "end-exec."
+                                        set foundEndExec to true
+                                    else
+                                        perform 210-scan-word-for-quotes
+                                        if tmpWord(1:1) = ":"
+                                            add 1 to hostVarCountInStatement
+                                            perform 213-check-host-variable
+                                            if thereWasAnError
+                                                exit paragraph
+                                            end-if
+                                        end-if
+                                    end-if
+                                end-if
+                            end-if
+                        end-if
+                    end-if
                 end-perform
                 perform 21-toggle-to-comment
-                if getWordNumber(inputSourceLine, "end-exec") > 0 or
-                   getWordNumber(inputSourceLine, "end-exec.") > 0
+                if foundEndExec
                     perform 21-toggle-to-comment
                     set insideExecSql to false
+                    if hostVarCountInStatement > sqlvMaxHostVars
+                        move hostVarCountInStatement to sqlvMaxHostVars
+                    end-if
                     *> Write the statement to an external file that will be used later
                     perform 22-save-the-statement
                     if thereWasAnError
@@ -226,16 +501,105 @@ procedure division using sourceFileControls, runningOptions, thisProgramResults.
     read inputSource next record at end set inputSourceEof to true end-read
     set toggledToComment to false.
 
-*>------------------------------------------------------------------------------    
+*>------------------------------------------------------------------------------
+*> Pulls the next word out of inputSourceLine with a single
+*> forward-moving UNSTRING, picking up where the previous call to this
+*> paragraph left off (wordScanPointer). A run of delimiters (leading or
+*> consecutive spaces) yields an empty extraction, so an empty tmpWord is
+*> simply re-scanned from the advanced pointer until a real word comes back.
+*>------------------------------------------------------------------------------
+211-get-next-word.
+
+    move spaces to tmpWord
+    perform until tmpWord not = spaces
+        unstring inputSourceLine delimited by all spaces into tmpWord with pointer wordScanPointer
+    end-perform
+    move stored-char-length(tmpWord) to tmpWordLength.
+
+*>------------------------------------------------------------------------------
+*> Appends tmpWord to sqlStatement in place at sqlStatementLength
+*> instead of trim-and-concatenating the whole statement built so far, so the
+*> cost of reassembling a statement grows with its own length rather than the
+*> square of its word count.
+*>------------------------------------------------------------------------------
+212-append-word-to-statement.
+
+    if sqlStatementLength > zeros
+        add 1 to sqlStatementLength
+        move " " to sqlStatement(sqlStatementLength:1)
+    end-if
+    move tmpWord(1:tmpWordLength) to sqlStatement(sqlStatementLength + 1:tmpWordLength)
+    add tmpWordLength to sqlStatementLength.
+
+*>------------------------------------------------------------------------------
+*> tmpWord(1:1) = ":" only means the word starts a host
+*> variable reference; anything glued on after the name (a comma, a
+*> closing parenthesis and so on, since words are only split on spaces)
+*> is not part of it, so the name is read out character by character up
+*> to the first one that is not a letter, digit or hyphen. The name is
+*> then looked up in hostVariableName, the table 14-load-host-variables
+*> built from this program's declare section(s); a reference that does
+*> not match anything declared there fails the precompile, naming the
+*> offending variable.
+*>------------------------------------------------------------------------------
+213-check-host-variable.
+
+    move spaces to hostVariableReference
+    move zeros to hostVarNameLength
+    perform varying hostVarScanPointer from 2 by 1 until hostVarScanPointer > stored-char-length(tmpWord)
+        move tmpWord(hostVarScanPointer:1) to hostVarScanChar
+        if (hostVarScanChar >= "A" and hostVarScanChar <= "Z") or
+           (hostVarScanChar >= "a" and hostVarScanChar <= "z") or
+           (hostVarScanChar >= "0" and hostVarScanChar <= "9") or
+           hostVarScanChar = "-"
+            add 1 to hostVarNameLength
+            move hostVarScanChar to hostVariableReference(hostVarNameLength:1)
+        else
+            move stored-char-length(tmpWord) to hostVarScanPointer
+        end-if
+    end-perform
+
+    set hostVariableWasFound to false
+    perform varying hostVariableIndex from 1 by 1 until hostVariableIndex > hostVariableCount
+        if function lower-case(trim(hostVariableName(hostVariableIndex))) = function lower-case(trim(hostVariableReference))
+            set hostVariableWasFound to true
+            move hostVariableCount to hostVariableIndex
+        end-if
+    end-perform
+
+    if not hostVariableWasFound
+        string " (ERROR): Host variable :" trim(hostVariableReference) " is not declared in any declare section" delimited by size into logText
+        perform 90-write-log
+        set thereWasAnError to true
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Scans tmpWord for -q's quote character, toggling insideStringLiteral each
+*> time one is found, so later words in the same statement know whether they
+*> are sitting inside a quoted string literal.
+*>------------------------------------------------------------------------------
+210-scan-word-for-quotes.
+
+    perform varying quoteScanPointer from 1 by 1 until quoteScanPointer > stored-char-length(tmpWord)
+        if tmpWord(quoteScanPointer:1) = quoteCharacter
+            if insideStringLiteral
+                set insideStringLiteral to false
+            else
+                set insideStringLiteral to true
+            end-if
+        end-if
+    end-perform.
+
+*>------------------------------------------------------------------------------
 *> This paragraph will transform the original line to a comment line. The line
 *> might be toggled before (i.e when exec sql and end-exec are in the same line).
 *> For this reason, the program checks the conditional name "toggledToComment".
 *>------------------------------------------------------------------------------    
 21-toggle-to-comment.
 
-    if not toggledToComment     
+    if not toggledToComment
         if sourceFormatIsFixed
-            move concatenate("      *", inputSourceLine(8:)) to outputSourceLine
+            move concatenate(inputSourceLine(1:6), "*", inputSourceLine(8:)) to outputSourceLine
         else
             move concatenate("*> ", inputSourceLine) to outputSourceLine
         end-if
@@ -250,33 +614,43 @@ procedure division using sourceFileControls, runningOptions, thisProgramResults.
 
     add 1 to sqlStatementNumber
 
-    move concatenate(trim(substitute(inputSourceFileName, ".presql.step1", ".presql.stmt.")), sqlStatementNumber) to sqlStatementFileName
+    if runningModeIsVerbose
+        string " (info): Writing statement " sqlStatementNumber " [" trim(sqlStatement) "]" delimited by size into logText
+        perform 90-write-log
+    end-if
 
-    open output sqlStatementFile
+    *> One relative record per statement, written in the same 1, 2, 3...
+    *> order they are numbered in, so this record's relative position is
+    *> its statement number; sqlStatementRecord's fixed width caps how
+    *> long a single extracted statement can be, so a statement longer than
+    *> that is flagged rather than silently cut off.
+    if stored-char-length(sqlStatement) > 4000
+        string " (WARNING): Statement " sqlStatementNumber " exceeds 4000 characters and was truncated" delimited by size into logText
+        perform 90-write-log
+        set thereWasATruncatedStatement to true
+    end-if
+
+    move spaces to sqlStatementRecord
+    move sqlStatement(1:4000) to sqlStatementRecord
+    write sqlStatementRecord
     if sqlStatementFileStatus not = "00"
-        display MODULE-ID " (ERROR): It was not possible to open file " trim(sqlStatementFileName) ". File Status is " sqlStatementFileStatus upon stderr
+        string " (ERROR): Writing statement " sqlStatementNumber " to " trim(sqlStatementFileName) " failed with file-status " sqlStatementFileStatus delimited by size into logText
+        perform 90-write-log
         set thereWasAnError to true
         exit paragraph
-    else
-        if runningModeIsVerbose
-            display MODULE-ID " (info): Opening file " trim(sqlStatementFileName) 
-        end-if
     end-if
 
-    if runningModeIsVerbose
-        display MODULE-ID " (info): Writing statement " sqlStatementNumber " [" trim(sqlStatement) "]"
-    end-if
+    string "Statement " sqlStatementNumber ":" delimited by size into sqlListingStatementTag
+    move sqlListingStatementTag to sqlListingLine
+    write sqlListingLine
 
-    *> Split the statement each 255 characters
     perform varying sqlStatementPointer from 1 by 255 until sqlStatementPointer > stored-char-length(sqlStatement)
-        move sqlStatement(sqlStatementPointer:255) to sqlStatementLine
-        write sqlStatementLine
+        move sqlStatement(sqlStatementPointer:255) to sqlListingLine
+        write sqlListingLine
     end-perform
 
-    close sqlStatementFile.
-    if runningModeIsVerbose
-        display MODULE-ID " (info): Closing file " trim(sqlStatementFileName) 
-    end-if.
+    move spaces to sqlListingLine
+    write sqlListingLine.
 
 *>------------------------------------------------------------------------------    
 *> Theses tags will facilitate the work of the next programs
@@ -291,19 +665,114 @@ procedure division using sourceFileControls, runningOptions, thisProgramResults.
 
     write outputSourceLine.
 
-*>------------------------------------------------------------------------------    
+*>------------------------------------------------------------------------------
+*> A missing END-EXEC leaves insideExecSql still set once the whole program
+*> has been read, which otherwise just means everything from that point on
+*> was silently skipped while looking for statements to extract.
+*>------------------------------------------------------------------------------
+29-check-for-unclosed-exec-sql.
+
+    if insideExecSql
+        string " (ERROR): Program " trim(inputSourceFileName) " has an EXEC SQL block with no matching END-EXEC" delimited by size into logText
+        perform 90-write-log
+        set thereWasAnError to true
+    end-if.
+
+*>------------------------------------------------------------------------------
 *> Close input and output program
-*>------------------------------------------------------------------------------    
+*>------------------------------------------------------------------------------
 3-close-files.
 
     close inputSource 
     if runningModeIsVerbose
-        display MODULE-ID " (info): Closing " trim(inputSourceFileName)
+        string " (info): Closing " trim(inputSourceFileName) delimited by size into logText
+        perform 90-write-log
     end-if
 
     close outputSource
     if runningModeIsVerbose
-        display MODULE-ID " (info): Closing " trim(outputSourceFileName)
+        string " (info): Closing " trim(outputSourceFileName) delimited by size into logText
+        perform 90-write-log
+    end-if
+
+    close sqlListingFile
+    if runningModeIsVerbose
+        string " (info): Closing " trim(sqlListingFileName) delimited by size into logText
+        perform 90-write-log
+    end-if
+
+    close sqlStatementFile
+    if runningModeIsVerbose
+        string " (info): Closing " trim(sqlStatementFileName) delimited by size into logText
+        perform 90-write-log
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Writes the sqlv host-variable descriptor copybook for this program, sized
+*> to sqlvMaxHostVars. Nothing is written when the program had no host
+*> variable references at all.
+*>------------------------------------------------------------------------------
+28-write-sqlv-descriptor.
+
+    if sqlvMaxHostVars > zeros
+        move substitute(inputSourceFileName, ".presql.step1", ".presql.sqlv") to sqlvFileName
+
+        open output sqlvFile
+        if sqlvFileStatus not = "00"
+            string " (ERROR): Opening " trim(sqlvFileName) " failed with file-status " sqlvFileStatus delimited by size into logText
+            perform 90-write-log
+            set thereWasAnError to true
+            exit paragraph
+        end-if
+
+        move sqlvMaxHostVars to sqlvMaxHostVarsDisplay
+
+        move "       01 SQLV." to sqlvLine
+        write sqlvLine
+        move spaces to sqlvLine
+        string "           03 SQL-ARRSZ  pic s9(9) comp-5 value " trim(sqlvMaxHostVarsDisplay) "." delimited by size into sqlvLine
+        write sqlvLine
+        move "           03 SQL-COUNT  pic s9(9) comp-5." to sqlvLine
+        write sqlvLine
+        move spaces to sqlvLine
+        string "           03 SQL-VAR occurs 1 to " trim(sqlvMaxHostVarsDisplay) " times" delimited by size into sqlvLine
+        write sqlvLine
+        move "                       depending on SQL-COUNT" to sqlvLine
+        write sqlvLine
+        move "                       indexed by SQL-VAR-INDEX." to sqlvLine
+        write sqlvLine
+        move "               05 SQL-ADDR  usage pointer." to sqlvLine
+        write sqlvLine
+        move "               05 SQL-LEN   pic s9(9) comp-5." to sqlvLine
+        write sqlvLine
+        move "               05 SQL-TYPE  pic x(1)." to sqlvLine
+        write sqlvLine
+        move "               05 SQL-PREC  pic x(1)." to sqlvLine
+        write sqlvLine
+
+        close sqlvFile
+        if runningModeIsVerbose
+            string " (info): Wrote sqlv descriptor to " trim(sqlvFileName) delimited by size into logText
+            perform 90-write-log
+        end-if
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Writes one line to the run log named with -l, or to stderr when no log
+*> file was informed. logText must already hold the message to be written.
+*>------------------------------------------------------------------------------
+90-write-log.
+
+    if logFileName not = spaces
+        open extend runLogFile
+        if runLogFileStatus = "00"
+            move spaces to runLogLine
+            string MODULE-ID " " trim(logText) delimited by size into runLogLine
+            write runLogLine
+            close runLogFile
+        else
+            display MODULE-ID " " trim(logText) upon stderr
+        end-if
+    else
+        display MODULE-ID " " trim(logText) upon stderr
     end-if.
-            
-   
\ No newline at end of file
