@@ -0,0 +1,314 @@
+*>===============================================================================
+identification division.
+*>===============================================================================
+program-id. presqlHostVariables.
+*>-------------------------------------------------------------------------------
+*> GnuCOBOL SQL pre-compiler
+*> Copyright (c) 2021 Paulo Andre Dias (pauloandredias@me.com)
+*>
+*> This program is part of the "presql" pre-compiler and is responsible for
+*> building a table of every host variable declared inside a program's
+*> declare section(s) and generating a standalone copybook listing each
+*> variable's name and picture clause, so a maintenance programmer can see
+*> what host variables a program has without reading the declare section
+*> by eye.
+*>
+*>  This program is free software; you can redistribute it and/or modify
+*>  it under the terms of the GNU General Public License as published by
+*>  the Free Software Foundation; either version 2, or (at your option)
+*>  any later version.
+*>
+*>  This program is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+*>  GNU General Public License for more details.
+*>-------------------------------------------------------------------------------
+
+*>===============================================================================
+environment division.
+*>===============================================================================
+configuration section.
+repository.
+    function getWord
+    function getWordCount
+    function getWordNumber
+    function all intrinsic.
+
+input-output section.
+file-control.
+    select inputSource assign to inputSourceFileName
+    organization is line sequential
+    file status is inputSourceFileStatus.
+
+    select runLogFile assign to logFileName
+    organization is line sequential
+    file status is runLogFileStatus.
+
+    select hostVarsFile assign to hostVarsFileName
+    organization is line sequential
+    file status is hostVarsFileStatus.
+
+*>===============================================================================
+data division.
+*>===============================================================================
+file section.
+fd inputSource.
+01 inputSourceLine.
+    03 filler                   pic x(255).
+
+fd runLogFile.
+01 runLogLine                   pic x(255).
+
+fd hostVarsFile.
+01 hostVarsLine                 pic x(255).
+
+*>------------------------------------------------------------------------------
+working-storage section.
+*>------------------------------------------------------------------------------
+01 flags.
+    03 errorFlag                pic 9(001)  value zeros.
+        88 itIsOkSoFar          value 0     false 1.
+        88 thereWasAnError      value 1     false 0.
+    03 declareSectionState      pic 9(001)  value zeros.
+        88 insideDeclareSection value 1     false 0.
+    03 builtinsSectionState     pic 9(001)  value zeros.
+        88 insideBuiltinsBlock  value 1     false 0.
+
+*>------------------------------------------------------------------------------
+*> One entry per host variable found across every declare section in the
+*> program (a program may have more than one declare section). Sized
+*> the same way copybookDirName is, with a fixed occurs table and a hard
+*> stop once it is full.
+*>------------------------------------------------------------------------------
+01 hostVariableControls.
+    03 hostVariableCount        pic 9(003)  comp-5 value zeros.
+    03 hostVariableMax          pic 9(003)  comp-5 value 200.
+    03 hostVariableName         pic x(030)  occurs 200.
+    03 hostVariablePicture      pic x(060)  occurs 200.
+    03 hostVariableIndex        binary-short unsigned value zeros.
+
+01 miscellaneous.
+    03 inputSourceLineLower     pic x(255) value spaces.
+    03 wordsInLine              binary-short unsigned value zeros.
+    03 pictureWordNumber        binary-short unsigned value zeros.
+    03 wordScanIndex            binary-short unsigned value zeros.
+    03 tmpWord                  pic x(255) value spaces.
+
+01 hostVarsControls.
+    03 hostVarsFileName         pic x(255) value spaces.
+    03 hostVarsFileStatus       pic x(002) value spaces.
+
+01 logControls.
+    03 runLogFileStatus         pic x(002)  value spaces.
+    03 logText                  pic x(255)  value spaces.
+    03 logNumericDisplay        pic zz9     value zeros.
+
+*>------------------------------------------------------------------------------
+linkage section.
+*>------------------------------------------------------------------------------
+01 sourceFileControls.
+    03  inputSourceFileName     pic x(255)  value spaces.
+    03  inputSourceFileStatus   pic x(002)  value spaces.
+        88 inputSourceEof       value "10"  false "00".
+        88 inputSourceNotFound  value "35"  false "00".
+
+01 runningOptions.
+    03 quoteCharacter           pic x(001)  value "'".
+    03 sourceFormat             pic 9(001)  value zeros.
+        88 sourceFormatIsFree   value 0     false 1.
+        88 sourceFormatIsFixed  value 1     false 0.
+    03 runningMode              pic 9(001)  value zeros.
+        88 runningModeIsQuiet   value 0     false 1.
+        88 runningModeIsVerbose value 1     false 0.
+    03 logFileName              pic x(255)  value spaces.
+    03 workDirectory            pic x(255)  value spaces.
+
+01 thisProgramResults.
+    03 hostVariablesFileName    pic x(255)  value spaces.
+    03 returnCode               pic 9(002)  value zeros.
+        88 everythingWasFine    value 0           false 4.
+        88 returnCodeIsWarning  value 4.
+        88 returnCodeIsRecoverable value 8.
+        88 returnCodeIsFatal    value 12.
+        88 somethingWentWrong   value 4 8 12      false 0.
+
+*>==================================================================================================
+procedure division using sourceFileControls, runningOptions, thisProgramResults.
+*>==================================================================================================
+0-main.
+
+    perform 1-open-files
+    if itIsOkSoFar
+        read inputSource next record at end set inputSourceEof to true end-read
+        perform 2-search-declare-sections until inputSourceEof or thereWasAnError
+        close inputSource
+        if not thereWasAnError and hostVariableCount > zeros
+            perform 27-write-hostvars-copybook
+        end-if
+    end-if
+
+    if thereWasAnError
+        set returnCodeIsFatal to true
+    else
+        set everythingWasFine to true
+    end-if
+
+    goback.
+
+*>------------------------------------------------------------------------------
+*> Open the expanded source (the .presql.step1 file presqlIncludes left
+*> behind) and work out the name of the copybook this run may generate.
+*>------------------------------------------------------------------------------
+1-open-files.
+
+    open input inputSource
+    if inputSourceNotFound
+        string " (ERROR): Program " trim(inputSourceFileName) " not found" delimited by size into logText
+        perform 90-write-log
+        set thereWasAnError to true
+        exit paragraph
+    else
+        if inputSourceFileStatus not = "00"
+            string " (ERROR): Open " trim(inputSourceFileName) " failed with file-status " inputSourceFileStatus delimited by size into logText
+            perform 90-write-log
+            set thereWasAnError to true
+            exit paragraph
+        else
+            if runningModeIsVerbose
+                string " (info): Opening " trim(inputSourceFileName) delimited by size into logText
+                perform 90-write-log
+            end-if
+        end-if
+    end-if
+
+    move substitute(inputSourceFileName, ".presql.step1", ".presql.hostvars") to hostVarsFileName
+    move hostVarsFileName to hostVariablesFileName.
+
+*>------------------------------------------------------------------------------
+*> Watches for the #presqlBeginDeclareSection/#presqlEndDeclareSection tags
+*> presqlIncludes leaves behind (a program may have more than one pair) and,
+*> while inside one, hands every non-comment line to 21-extract-host-variable.
+*> The #presqlBuiltins/#presqlEndBuiltins tags mark a span presqlIncludes
+*> injects inside that same declare section to hold the SQLCA/SQLDA and ODBC
+*> subprogram working storage; that span is skipped so its fields never show
+*> up alongside the program's own host variables.
+*>------------------------------------------------------------------------------
+2-search-declare-sections.
+
+    if (sourceFormatIsFixed and inputSourceLine(7:1) = "*") or
+       (sourceFormatIsFree and trim(inputSourceLine)(1:2) = "*>")
+        if getWordNumber(inputSourceLine, "#presqlBeginDeclareSection") > zeros
+            set insideDeclareSection to true
+        else
+            if getWordNumber(inputSourceLine, "#presqlEndDeclareSection") > zeros
+                set insideDeclareSection to false
+            else
+                if getWordNumber(inputSourceLine, "#presqlBuiltins") > zeros
+                    set insideBuiltinsBlock to true
+                else
+                    if getWordNumber(inputSourceLine, "#presqlEndBuiltins") > zeros
+                        set insideBuiltinsBlock to false
+                    end-if
+                end-if
+            end-if
+        end-if
+    else
+        if insideDeclareSection and not insideBuiltinsBlock
+            perform 21-extract-host-variable
+        end-if
+    end-if
+
+    read inputSource next record at end set inputSourceEof to true end-read.
+
+*>------------------------------------------------------------------------------
+*> A declared host variable is any non-comment line inside a declare section
+*> that carries a PIC/PICTURE clause; group headers, level-88 condition
+*> names and FILLER items have none (or are not meant to be referenced by
+*> name in a statement) and are skipped.
+*>------------------------------------------------------------------------------
+21-extract-host-variable.
+
+    move function lower-case(inputSourceLine) to inputSourceLineLower
+    move getWordNumber(inputSourceLineLower, "pic") to pictureWordNumber
+    if pictureWordNumber = zeros
+        move getWordNumber(inputSourceLineLower, "picture") to pictureWordNumber
+    end-if
+
+    if pictureWordNumber > zeros
+        move getWord(inputSourceLine, 2) to tmpWord
+        if function lower-case(trim(tmpWord)) not = "filler"
+            add 1 to hostVariableCount
+            if hostVariableCount > hostVariableMax
+                move hostVariableMax to logNumericDisplay
+                string "(ERROR): More than " trim(logNumericDisplay) " host variables were found." delimited by size into logText
+                perform 90-write-log
+                set thereWasAnError to true
+                exit paragraph
+            end-if
+
+            move tmpWord to hostVariableName(hostVariableCount)
+            move spaces to hostVariablePicture(hostVariableCount)
+            move getWordCount(inputSourceLine) to wordsInLine
+            perform varying wordScanIndex from pictureWordNumber by 1 until wordScanIndex > wordsInLine
+                move concatenate(trim(hostVariablePicture(hostVariableCount)), " ", trim(getWord(inputSourceLine, wordScanIndex))) to hostVariablePicture(hostVariableCount)
+            end-perform
+            move function substitute(hostVariablePicture(hostVariableCount), ".", "") to hostVariablePicture(hostVariableCount)
+        end-if
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> One copybook per program, listing every host variable found across every
+*> declare section, under a single group so it can be COPYed straight into
+*> another program that needs to know this program's host variables.
+*>------------------------------------------------------------------------------
+27-write-hostvars-copybook.
+
+    open output hostVarsFile
+    if hostVarsFileStatus not = "00"
+        string " (ERROR): Opening " trim(hostVarsFileName) " failed with file-status " hostVarsFileStatus delimited by size into logText
+        perform 90-write-log
+        set thereWasAnError to true
+        exit paragraph
+    else
+        if runningModeIsVerbose
+            string " (info): Opening " trim(hostVarsFileName) delimited by size into logText
+            perform 90-write-log
+        end-if
+    end-if
+
+    move "      *> Host variable cross-reference, generated by presql." to hostVarsLine
+    write hostVarsLine
+    move "       01  presqlHostVariables." to hostVarsLine
+    write hostVarsLine
+
+    perform varying hostVariableIndex from 1 by 1 until hostVariableIndex > hostVariableCount
+        move spaces to hostVarsLine
+        string "           03  " trim(hostVariableName(hostVariableIndex)) "  " trim(hostVariablePicture(hostVariableIndex)) "." delimited by size into hostVarsLine
+        write hostVarsLine
+    end-perform
+
+    close hostVarsFile.
+    if runningModeIsVerbose
+        string " (info): Wrote host variable copybook to " trim(hostVarsFileName) delimited by size into logText
+        perform 90-write-log
+    end-if.
+
+*>------------------------------------------------------------------------------
+*> Writes one line to the run log named with -l, or to stderr when no log
+*> file was informed. logText must already hold the message to be written.
+*>------------------------------------------------------------------------------
+90-write-log.
+
+    if logFileName not = spaces
+        open extend runLogFile
+        if runLogFileStatus = "00"
+            move spaces to runLogLine
+            string MODULE-ID " " trim(logText) delimited by size into runLogLine
+            write runLogLine
+            close runLogFile
+        else
+            display MODULE-ID " " trim(logText) upon stderr
+        end-if
+    else
+        display MODULE-ID " " trim(logText) upon stderr
+    end-if.
